@@ -0,0 +1,332 @@
+000100 IDENTIFICATION DIVISION.                                         02000100
+000200 PROGRAM-ID.    FRIDGMNT.                                         02000200
+000300 AUTHOR.        CSU0127 ADAM DAVIES, TAYLOR WOODS, EVAN JONES.    02000300
+000400*INSTALLATION.  CSU.                                              02000400
+000500*SECURITY.      UNCLASSIFIED.                                     02000500
+000600*DATE-WRITTEN.  AUG 8, 2026.                                      02000600
+000700*DATE-COMPILED.                                                   02000700
+000800*****************************************************             02000800
+000900*FRIDGE MASTER MAINTENANCE - APPLIES ADD/CHANGE/     *            02000900
+001000*DELETE TRANSACTIONS FROM A TRANSACTION FILE TO THE  *            20001000
+001100*FRIDGE MASTER SO CORRECTIONS NO LONGER REQUIRE A    *            20001100
+001200*HAND EDIT OF THE RAW MYINFILE EXTRACT BYTES         *            20001200
+001300*****************************************************             20001300
+001400                                                                  20001400
+001500 ENVIRONMENT DIVISION.                                            20001500
+001600 CONFIGURATION SECTION.                                           20001600
+001700 SOURCE-COMPUTER.                                                 20001700
+001800     Z13                                                          20001800
+001900     WITH DEBUGGING MODE                                          20001900
+002000     .                                                            20002000
+002100                                                                  20002100
+002200 INPUT-OUTPUT SECTION.                                            20002200
+002300                                                                  20002300
+002400 FILE-CONTROL.                                                    20002400
+002500     SELECT FRIDGE                 ASSIGN TO DYNAMIC              20002500
+002500         WS-FRIDGE-DSNAME                                         20002501
+002600         ORGANIZATION IS INDEXED                                  20002600
+002700         ACCESS MODE IS DYNAMIC                                   20002700
+002800         RECORD KEY IS FR-ITEM-NAME                               20002800
+002900         FILE STATUS IS WS-FRIDGE-STATUS.                         20002900
+003000     SELECT TRANSACTION-FILE       ASSIGN TO MYMAINTX.            20003000
+003100     SELECT MAINT-LOG-FILE         ASSIGN TO MYMAINTLOG.          20003100
+003200     SELECT MAINT-REJECT-FILE      ASSIGN TO MYMAINTREJ.          20003200
+003210     SELECT CATEGORY-MASTER        ASSIGN TO MYCATMST             20003210
+003220         ORGANIZATION IS INDEXED                                  20003220
+003230         ACCESS MODE IS RANDOM                                    20003230
+003240         RECORD KEY IS CM-CATEGORY-CODE                           20003240
+003250         FILE STATUS IS WS-CATMST-STATUS.                         20003250
+003300                                                                  20003300
+003400 DATA DIVISION.                                                   20003400
+003500 FILE SECTION.                                                    20003500
+003600                                                                  20003600
+003700 FD  FRIDGE                                                       20003700
+003800     RECORDING MODE IS F.                                         20003800
+003900     COPY FRIDGEREC.                                              20003900
+003910 01  FRIDGE-TRAILER-REC REDEFINES FRIDGE-REC.                     20003910
+003911     10  FILLER                    PIC X(43).                     20003911
+003912     10  FT-RECORD-TYPE            PIC X(01).                     20003912
+003913     10  FT-RECORD-COUNT           PIC 9(05).                     20003913
+003914     10  FT-CONTROL-TOTAL-PRICE   PIC 9(07)V99.                   20003914
+003915     10  FT-CONTROL-TOTAL-WASTE   PIC 9(07)V99.                   20003915
+003916     10  FILLER                    PIC X(13).                     20003916
+003950                                                                  20003950
+003960 FD  CATEGORY-MASTER.                                             20003960
+003970     COPY CATMST.                                                 20003970
+005000                                                                  20005000
+005100 FD  TRANSACTION-FILE                                             20005100
+005200     RECORDING MODE IS F.                                         20005200
+005300 01  TRANSACTION-REC.                                             20005300
+005400     10  TX-ACTION-CODE            PIC X(01).                     20005400
+005500     10  TX-ITEM-NAME              PIC X(17).                     20005500
+005600     10  TX-CATEGORY               PIC X(10).                     20005600
+005700     10  TX-UNITS                  PIC S9(05).                    20005700
+005800     10  TX-COST                   PIC S9(03)V99.                 20005800
+005900     10  TX-UNITS-DAY              PIC S9(03).                    20005900
+006000     10  TX-WASTE-DAY              PIC S9(03).                    20006000
+006100     10  TX-EXPIRATION-DATE        PIC 9(08).                     20006100
+006200     10  TX-SUPPLIER-CODE          PIC X(06).                     20006200
+006300     10  FILLER                    PIC X(22).                     20006300
+006400                                                                  20006400
+006500 FD  MAINT-LOG-FILE                                               20006500
+006600     RECORDING MODE IS F.                                         20006600
+006700 01  MAINT-LOG-REC.                                               20006700
+006800     10  ML-ACTION-CODE            PIC X(01).                     20006800
+006900     10  ML-ITEM-NAME              PIC X(17).                     20006900
+007000     10  ML-RUN-DATE               PIC 9(08).                     20007000
+007100     10  ML-RESULT                 PIC X(30).                     20007100
+007200     10  FILLER                    PIC X(24).                     20007200
+007300                                                                  20007300
+007400 FD  MAINT-REJECT-FILE                                            20007400
+007500     RECORDING MODE IS F.                                         20007500
+007600 01  MAINT-REJECT-REC.                                            20007600
+007700     10  MR-ACTION-CODE            PIC X(01).                     20007700
+007800     10  MR-ITEM-NAME              PIC X(17).                     20007800
+007900     10  MR-REASON                 PIC X(30).                     20007900
+008000     10  FILLER                    PIC X(32).                     20008000
+008100                                                                  20008100
+008200 WORKING-STORAGE SECTION.                                         20008200
+008300                                                                  20008300
+008400 01  WS-COUNTERS-FLAGS.                                           20008400
+008500     10  EOF-FLAG                  PIC X(03) VALUE 'NO'.          20008500
+008600     10  REC-COUNT                 PIC 9(05) VALUE ZERO.          20008600
+008700     10  WS-APPLIED-COUNT          PIC 9(05) VALUE ZERO.          20008700
+008800     10  WS-REJECT-COUNT           PIC 9(05) VALUE ZERO.          20008800
+008900                                                                  20008900
+009000 01  WS-VALIDATION-FLAGS.                                         20009000
+009100     10  WS-TX-VALID               PIC X(03) VALUE 'YES'.         20009100
+009200     10  WS-TX-REJECT-REASON       PIC X(30) VALUE SPACES.        20009200
+009300     10  WS-FRIDGE-STATUS          PIC X(02) VALUE SPACES.        20009300
+009350     10  WS-CATMST-STATUS          PIC X(02) VALUE SPACES.        20009350
+009400                                                                  20009400
+009500 01  WS-SITE-CONTROL.                                             20009500
+009600     10  WS-FRIDGE-DSNAME          PIC X(40) VALUE 'MYINFILE'.    20009600
+009700                                                                  20009700
+009800 01  WS-DATE-FIELDS.                                              20009800
+009900     10  WS-DATE-8                 PIC 9(08) VALUE ZERO.          20009900
+009910                                                                  20009910
+009920 01  WS-TRAILER-CONTROL.                                          20009920
+009930     10  WS-TRAILER-REC-DELTA      PIC S9(05)    VALUE ZERO.      20009930
+009940     10  WS-TRAILER-PRICE-DELTA   PIC S9(05)V99 VALUE ZERO.       20009940
+009950     10  WS-TRAILER-WASTE-DELTA   PIC S9(05)    VALUE ZERO.       20009950
+009960     10  WS-OLD-ITEM-PRICE        PIC S9(05)V99 VALUE ZERO.       20009960
+009970     10  WS-OLD-ITEM-WASTE        PIC S9(03)    VALUE ZERO.       20009970
+010000                                                                  00010000
+010100 PROCEDURE DIVISION.                                              00010100
+010200                                                                  00010200
+010300*****************************************************             00010300
+010400*   MAIN PROGRAM ROUTINE                             *            00010400
+010500*****************************************************             00010500
+010600 010-START-HERE.                                                  00010600
+010700     OPEN I-O FRIDGE                                              00010700
+010710     IF WS-FRIDGE-STATUS NOT = '00'                               00010710
+010720         DISPLAY 'FRIDGE OPEN FAILED, STATUS = '                  00010720
+010730             WS-FRIDGE-STATUS                                     00010730
+010740         MOVE 16 TO RETURN-CODE                                   00010740
+010750     END-IF                                                       00010750
+010760     OPEN INPUT CATEGORY-MASTER                                   00010760
+010770     IF WS-CATMST-STATUS NOT = '00'                               00010770
+010780         DISPLAY 'CATEGORY MASTER OPEN FAILED, STATUS = '         00010780
+010790             WS-CATMST-STATUS                                     00010790
+010800         MOVE 16 TO RETURN-CODE                                   00010800
+010810     END-IF                                                       00010810
+010820     IF RETURN-CODE = 16                                          00010820
+010830         PERFORM 990-ABORT-RUN                                    00010830
+010840     ELSE                                                         00010840
+010850         OPEN INPUT TRANSACTION-FILE                              00010850
+010900         OPEN OUTPUT MAINT-LOG-FILE                               00010900
+011000         OPEN OUTPUT MAINT-REJECT-FILE                            00011000
+011100         PERFORM 850-GET-DATE                                     00011100
+011200         PERFORM 100-READ-TRANSACTION                             00011200
+011300         PERFORM 150-PROCESS-TRANSACTION                          00011300
+011400           UNTIL EOF-FLAG = 'YES'                                 00011400
+011500         CLOSE FRIDGE TRANSACTION-FILE MAINT-LOG-FILE             00011500
+011600           MAINT-REJECT-FILE CATEGORY-MASTER                      00011600
+011650     END-IF                                                       00011650
+011700     GOBACK                                                       00011700
+011800     .                                                            00011800
+011810                                                                  00011810
+011820 990-ABORT-RUN.                                                   00011820
+011830     IF WS-FRIDGE-STATUS = '00'                                   00011830
+011840         CLOSE FRIDGE                                             00011840
+011850     END-IF                                                       00011850
+011860     IF WS-CATMST-STATUS = '00'                                   00011860
+011870         CLOSE CATEGORY-MASTER                                    00011870
+011880     END-IF                                                       00011880
+011890     .                                                            00011890
+011900                                                                  00011900
+012000 100-READ-TRANSACTION.                                            00012000
+012100     READ TRANSACTION-FILE                                        00012100
+012200         AT END                                                   00012200
+012300             MOVE 'YES' TO EOF-FLAG                               00012300
+012400         NOT AT END                                               00012400
+012500             ADD 1 TO REC-COUNT                                   00012500
+012600     END-READ                                                     00012600
+012700     .                                                            00012700
+012800                                                                  00012800
+012900 150-PROCESS-TRANSACTION.                                         00012900
+013000     PERFORM 120-VALIDATE-TRANSACTION                             00013000
+013100     IF WS-TX-VALID = 'YES'                                       00013100
+013200         EVALUATE TX-ACTION-CODE                                  00013200
+013300             WHEN 'A'                                             00013300
+013400                 PERFORM 200-ADD-FRIDGE-RECORD                    00013400
+013500             WHEN 'C'                                             00013500
+013600                 PERFORM 300-CHANGE-FRIDGE-RECORD                 00013600
+013700             WHEN 'D'                                             00013700
+013800                 PERFORM 400-DELETE-FRIDGE-RECORD                 00013800
+013900         END-EVALUATE                                             00013900
+014000     ELSE                                                         00014000
+014100         PERFORM 160-REJECT-TRANSACTION                           00014100
+014200     END-IF                                                       00014200
+014300     PERFORM 100-READ-TRANSACTION                                 00014300
+014400     .                                                            00014400
+014500                                                                  00014500
+014600 120-VALIDATE-TRANSACTION.                                        00014600
+014700     MOVE 'YES' TO WS-TX-VALID                                    00014700
+014800     MOVE SPACES TO WS-TX-REJECT-REASON                           00014800
+014900     IF TX-ITEM-NAME = SPACES                                     00014900
+015000         MOVE 'NO' TO WS-TX-VALID                                 00015000
+015100         MOVE 'BLANK ITEM NAME' TO WS-TX-REJECT-REASON            00015100
+015200     END-IF                                                       00015200
+015300     IF TX-ACTION-CODE NOT = 'A' AND TX-ACTION-CODE NOT = 'C'     00015300
+015400         AND TX-ACTION-CODE NOT = 'D'                             00015400
+015450         AND WS-TX-VALID = 'YES'                                  00015450
+015500         MOVE 'NO' TO WS-TX-VALID                                 00015500
+015600         MOVE 'INVALID ACTION CODE' TO WS-TX-REJECT-REASON        00015600
+015700     END-IF                                                       00015700
+015750     IF TX-ACTION-CODE = 'A' OR TX-ACTION-CODE = 'C'              00015750
+015750         IF TX-UNITS < 0                                          00015751
+015750             AND WS-TX-VALID = 'YES'                              00015751
+015750             MOVE 'NO' TO WS-TX-VALID                             00015752
+015750             MOVE 'NEGATIVE UNITS' TO WS-TX-REJECT-REASON         00015753
+015750         END-IF                                                   00015754
+015750         IF TX-COST NOT NUMERIC                                   00015755
+015750             AND WS-TX-VALID = 'YES'                              00015755
+015750             MOVE 'NO' TO WS-TX-VALID                             00015756
+015750             MOVE 'INVALID COST' TO WS-TX-REJECT-REASON           00015757
+015750         END-IF                                                   00015758
+015750         MOVE TX-CATEGORY TO CM-CATEGORY-CODE                     00015759
+015750         READ CATEGORY-MASTER                                     00015760
+015750             INVALID KEY                                          00015761
+015750                 IF WS-TX-VALID = 'YES'                           00015762
+015750                     MOVE 'NO' TO WS-TX-VALID                     00015762
+015750                     MOVE 'INVALID CATEGORY' TO                   00015763
+015750                         WS-TX-REJECT-REASON                      00015763
+015750                 END-IF                                           00015762
+015750         END-READ                                                 00015764
+015750     END-IF                                                       00015765
+015800     .                                                            00015800
+015900                                                                  00015900
+016000 200-ADD-FRIDGE-RECORD.                                           00016000
+016100     MOVE TX-ITEM-NAME TO FR-ITEM-NAME                            00016100
+016200     READ FRIDGE                                                  00016200
+016300         INVALID KEY                                              00016300
+016400             MOVE TX-CATEGORY TO FR-CATEGORY                      00016400
+016500             MOVE TX-UNITS TO FR-UNITS                            00016500
+016600             MOVE TX-COST TO FR-COST                              00016600
+016700             MOVE TX-UNITS-DAY TO FR-UNITS-DAY                    00016700
+016800             MOVE TX-WASTE-DAY TO FR-WASTE-DAY                    00016800
+016900             MOVE SPACES TO FR-RECORD-TYPE                        00016900
+017000             MOVE TX-EXPIRATION-DATE TO FR-EXPIRATION-DATE        00017000
+017100             MOVE TX-SUPPLIER-CODE TO FR-SUPPLIER-CODE            00017100
+017200             WRITE FRIDGE-REC                                     00017200
+017210             MOVE 1 TO WS-TRAILER-REC-DELTA                       00017210
+017220             COMPUTE WS-TRAILER-PRICE-DELTA =                     00017220
+017230                 TX-COST * TX-UNITS                               00017230
+017240             MOVE TX-WASTE-DAY TO WS-TRAILER-WASTE-DELTA          00017240
+017250             PERFORM 180-UPDATE-TRAILER                           00017250
+017300             PERFORM 170-LOG-TRANSACTION                          00017300
+017400         NOT INVALID KEY                                          00017400
+017500             MOVE 'ITEM ALREADY ON FILE' TO WS-TX-REJECT-REASON   00017500
+017600             PERFORM 160-REJECT-TRANSACTION                       00017600
+017700     END-READ                                                     00017700
+017800     .                                                            00017800
+017900                                                                  00017900
+018000 300-CHANGE-FRIDGE-RECORD.                                        00018000
+018100     MOVE TX-ITEM-NAME TO FR-ITEM-NAME                            00018100
+018200     READ FRIDGE                                                  00018200
+018300         INVALID KEY                                              00018300
+018400             MOVE 'ITEM NOT ON FILE' TO WS-TX-REJECT-REASON       00018400
+018500             PERFORM 160-REJECT-TRANSACTION                       00018500
+018600         NOT INVALID KEY                                          00018600
+018610             COMPUTE WS-OLD-ITEM-PRICE =                          00018610
+018620                 FR-COST * FR-UNITS                               00018620
+018630             MOVE FR-WASTE-DAY TO WS-OLD-ITEM-WASTE               00018630
+018700             MOVE TX-CATEGORY TO FR-CATEGORY                      00018700
+018800             MOVE TX-UNITS TO FR-UNITS                            00018800
+018900             MOVE TX-COST TO FR-COST                              00018900
+019000             MOVE TX-UNITS-DAY TO FR-UNITS-DAY                    00019000
+019100             MOVE TX-WASTE-DAY TO FR-WASTE-DAY                    00019100
+019200             MOVE TX-EXPIRATION-DATE TO FR-EXPIRATION-DATE        00019200
+019300             MOVE TX-SUPPLIER-CODE TO FR-SUPPLIER-CODE            00019300
+019400             REWRITE FRIDGE-REC                                   00019400
+019410             MOVE 0 TO WS-TRAILER-REC-DELTA                       00019410
+019420             COMPUTE WS-TRAILER-PRICE-DELTA =                     00019420
+019430                 (TX-COST * TX-UNITS) - WS-OLD-ITEM-PRICE         00019430
+019440             COMPUTE WS-TRAILER-WASTE-DELTA =                     00019440
+019450                 TX-WASTE-DAY - WS-OLD-ITEM-WASTE                 00019450
+019460             PERFORM 180-UPDATE-TRAILER                           00019460
+019500             PERFORM 170-LOG-TRANSACTION                          00019500
+019600     END-READ                                                     00019600
+019700     .                                                            00019700
+019800                                                                  00019800
+019900 400-DELETE-FRIDGE-RECORD.                                        00019900
+020000     MOVE TX-ITEM-NAME TO FR-ITEM-NAME                            00020000
+020100     READ FRIDGE                                                  00020100
+020200         INVALID KEY                                              00020200
+020300             MOVE 'ITEM NOT ON FILE' TO WS-TX-REJECT-REASON       00020300
+020400             PERFORM 160-REJECT-TRANSACTION                       00020400
+020500         NOT INVALID KEY                                          00020500
+020510             MOVE -1 TO WS-TRAILER-REC-DELTA                      00020510
+020520             COMPUTE WS-TRAILER-PRICE-DELTA =                     00020520
+020530                 0 - (FR-COST * FR-UNITS)                         00020530
+020540             COMPUTE WS-TRAILER-WASTE-DELTA =                     00020540
+020550                 0 - FR-WASTE-DAY                                 00020550
+020600             DELETE FRIDGE RECORD                                 00020600
+020610             PERFORM 180-UPDATE-TRAILER                           00020610
+020700             PERFORM 170-LOG-TRANSACTION                          00020700
+020800     END-READ                                                     00020800
+020900     .                                                            00020900
+021000                                                                  00021000
+021100 160-REJECT-TRANSACTION.                                          00021100
+021200     MOVE TX-ACTION-CODE TO MR-ACTION-CODE                        00021200
+021300     MOVE TX-ITEM-NAME TO MR-ITEM-NAME                            00021300
+021400     MOVE WS-TX-REJECT-REASON TO MR-REASON                        00021400
+021500     WRITE MAINT-REJECT-REC                                       00021500
+021600     ADD 1 TO WS-REJECT-COUNT                                     00021600
+021700     .                                                            00021700
+021800                                                                  00021800
+021900 170-LOG-TRANSACTION.                                             00021900
+022000     MOVE TX-ACTION-CODE TO ML-ACTION-CODE                        00022000
+022100     MOVE TX-ITEM-NAME TO ML-ITEM-NAME                            00022100
+022200     MOVE WS-DATE-8 TO ML-RUN-DATE                                00022200
+022300     MOVE 'APPLIED' TO ML-RESULT                                  00022300
+022400     WRITE MAINT-LOG-REC                                          00022400
+022500     ADD 1 TO WS-APPLIED-COUNT                                    00022500
+022600     .                                                            00022600
+022610                                                                  00022610
+022620*****************************************************             00022620
+022630*   KEEP THE TRAILER SENTINEL'S CONTROL COUNT/TOTALS  *           00022630
+022640*   IN STEP WITH EVERY ADD/CHANGE/DELETE SO A LATER   *           00022640
+022650*   FRIDGETEST RUN'S BALANCE CHECKS STILL TIE OUT      *          00022650
+022660*****************************************************             00022660
+022670 180-UPDATE-TRAILER.                                              00022670
+022680     MOVE HIGH-VALUES TO FR-ITEM-NAME                             00022680
+022690     READ FRIDGE                                                  00022690
+022700         INVALID KEY                                              00022700
+022710             DISPLAY 'FRIDGE TRAILER RECORD MISSING, '            00022710
+022720                 'CONTROL TOTALS NOT UPDATED'                     00022720
+022730             MOVE 16 TO RETURN-CODE                               00022730
+022740         NOT INVALID KEY                                          00022740
+022750             ADD WS-TRAILER-REC-DELTA TO FT-RECORD-COUNT          00022750
+022760             ADD WS-TRAILER-PRICE-DELTA TO                        00022760
+022770                 FT-CONTROL-TOTAL-PRICE                           00022770
+022780             ADD WS-TRAILER-WASTE-DELTA TO                        00022780
+022790                 FT-CONTROL-TOTAL-WASTE                           00022790
+022800             REWRITE FRIDGE-REC                                   00022800
+022810     END-READ                                                     00022810
+022820     .                                                            00022820
+022830                                                                  00022830
+022800 850-GET-DATE.                                                    00022800
+022900     ACCEPT WS-DATE-8 FROM DATE YYYYMMDD                          00022900
+023000     .                                                            00023000

@@ -0,0 +1,132 @@
+000100 IDENTIFICATION DIVISION.                                         01900100
+000200 PROGRAM-ID.    FRIDGINQ.                                         01900200
+000300 AUTHOR.        CSU0127 ADAM DAVIES, TAYLOR WOODS, EVAN JONES.    01900300
+000400*INSTALLATION.  CSU.                                              01900400
+000500*SECURITY.      UNCLASSIFIED.                                     01900500
+000600*DATE-WRITTEN.  AUG 8, 2026.                                      01900600
+000700*DATE-COMPILED.                                                   01900700
+000800*****************************************************             01900800
+000900*ONLINE CICS INQUIRY FOR A SINGLE FRIDGE ITEM         *           01900900
+001000*TAKES AN ITEM NAME, READS THE FRIDGE FILE AND SENDS  *           19001000
+001100*THE CURRENT UNITS/COST/WASTE-DAY BACK TO THE SCREEN  *           19001100
+001200*****************************************************             19001200
+001300                                                                  19001300
+001400 ENVIRONMENT DIVISION.                                            19001400
+001500 CONFIGURATION SECTION.                                           19001500
+001600 SOURCE-COMPUTER.                                                 19001600
+001700     Z13                                                          19001700
+001800     WITH DEBUGGING MODE                                          19001800
+001900     .                                                            19001900
+002000                                                                  19002000
+002100 DATA DIVISION.                                                   19002100
+002200 WORKING-STORAGE SECTION.                                         19002200
+002300                                                                  19002300
+002400*****************************************************             19002400
+002500*   FRIDGE RECORD LAYOUT - SHARED COPYBOOK            *           19002500
+002600*****************************************************             19002600
+002700     COPY FRIDGEREC.                                              19002700
+004000                                                                  19004000
+004100 01  WS-SCREEN-AREAS.                                             19004100
+004200     10  WS-SEND-LINE              PIC X(79) VALUE SPACES.        19004200
+004300     10  WS-SEND-LENGTH            PIC S9(04) COMP VALUE 79.      19004300
+004400     10  WS-RECEIVE-LINE           PIC X(17) VALUE SPACES.        19004400
+004500     10  WS-RECEIVE-LENGTH         PIC S9(04) COMP VALUE 17.      19004500
+004600                                                                  19004600
+004700 01  WS-DISPLAY-FIELDS.                                           19004700
+004800     10  WS-DISPLAY-UNITS          PIC -(5)9.                     19004800
+004900     10  WS-DISPLAY-COST           PIC -(3)9.99.                  19004900
+005000     10  WS-DISPLAY-WASTE          PIC -(3)9.                     19005000
+005100                                                                  19005100
+005200 01  WS-INQUIRY-FLAGS.                                            19005200
+005300     10  WS-FOUND-FLAG             PIC X(03) VALUE 'NO'.          19005300
+005400     10  WS-RESP-CODE              PIC S9(08) COMP.               19005400
+005500                                                                  19005500
+005600 LINKAGE SECTION.                                                 19005600
+005700 01  DFHCOMMAREA                   PIC X(01).                     19005700
+005800                                                                  19005800
+005900 PROCEDURE DIVISION.                                              19005900
+006000                                                                  19006000
+006100*****************************************************             19006100
+006200*   MAIN PROGRAM ROUTINE - PSEUDO-CONVERSATIONAL     *            19006200
+006300*****************************************************             19006300
+006400 010-MAIN-CICS.                                                   19006400
+006500     IF EIBCALEN = 0                                              19006500
+006600         PERFORM 100-SEND-INQUIRY-SCREEN                          19006600
+006700         EXEC CICS RETURN                                         19006700
+006800             TRANSID('FRIN')                                      19006800
+006900             COMMAREA(DFHCOMMAREA)                                19006900
+007000             LENGTH(1)                                            19007000
+007100         END-EXEC                                                 19007100
+007200     ELSE                                                         19007200
+007300         PERFORM 200-RECEIVE-ITEM-NAME                            19007300
+007400         PERFORM 300-READ-FRIDGE-RECORD                           19007400
+007500         PERFORM 400-SEND-RESULT-SCREEN                           19007500
+007600         EXEC CICS RETURN                                         19007600
+007700         END-EXEC                                                 19007700
+007800     END-IF                                                       19007800
+007900     .                                                            19007900
+008000                                                                  19008000
+008100 100-SEND-INQUIRY-SCREEN.                                         19008100
+008200     MOVE SPACES TO WS-SEND-LINE                                  19008200
+008300     MOVE 'ENTER ITEM NAME:' TO WS-SEND-LINE                      19008300
+008400     EXEC CICS SEND TEXT                                          19008400
+008500         FROM(WS-SEND-LINE)                                       19008500
+008600         LENGTH(WS-SEND-LENGTH)                                   19008600
+008700         ERASE                                                    19008700
+008800     END-EXEC                                                     19008800
+008900     .                                                            19008900
+009000                                                                  19009000
+009100 200-RECEIVE-ITEM-NAME.                                           19009100
+009200     MOVE SPACES TO WS-RECEIVE-LINE                               19009200
+009300     EXEC CICS RECEIVE                                            19009300
+009400         INTO(WS-RECEIVE-LINE)                                    19009400
+009500         LENGTH(WS-RECEIVE-LENGTH)                                19009500
+009600         RESP(WS-RESP-CODE)                                       19009600
+009700     END-EXEC                                                     19009700
+009800     MOVE WS-RECEIVE-LINE TO FR-ITEM-NAME                         19009800
+009900     .                                                            19009900
+010000                                                                  90010000
+010100 300-READ-FRIDGE-RECORD.                                          90010100
+010200     EXEC CICS READ                                               90010200
+010300         DATASET('FRIDGE')                                        90010300
+010400         INTO(FRIDGE-REC)                                         90010400
+010500         RIDFLD(FR-ITEM-NAME)                                     90010500
+010600         KEYLENGTH(17)                                            90010600
+010700         RESP(WS-RESP-CODE)                                       90010700
+010800     END-EXEC                                                     90010800
+010900     IF WS-RESP-CODE = DFHRESP(NORMAL)                            90010900
+011000         MOVE 'YES' TO WS-FOUND-FLAG                              90011000
+011100     ELSE                                                         90011100
+011200         MOVE 'NO' TO WS-FOUND-FLAG                               90011200
+011300     END-IF                                                       90011300
+011400     .                                                            90011400
+011500                                                                  90011500
+011600 400-SEND-RESULT-SCREEN.                                          90011600
+011700     IF WS-FOUND-FLAG = 'YES'                                     90011700
+011800         PERFORM 410-BUILD-ITEM-LINE                              90011800
+011900     ELSE                                                         90011900
+012000         MOVE SPACES TO WS-SEND-LINE                              90012000
+012100         MOVE 'ITEM NOT FOUND ON FRIDGE FILE' TO WS-SEND-LINE     90012100
+012200     END-IF                                                       90012200
+012300     EXEC CICS SEND TEXT                                          90012300
+012400         FROM(WS-SEND-LINE)                                       90012400
+012500         LENGTH(WS-SEND-LENGTH)                                   90012500
+012600         ERASE                                                    90012600
+012700     END-EXEC                                                     90012700
+012800     .                                                            90012800
+012900                                                                  90012900
+013000 410-BUILD-ITEM-LINE.                                             90013000
+013100     MOVE FR-UNITS TO WS-DISPLAY-UNITS                            90013100
+013200     MOVE FR-COST TO WS-DISPLAY-COST                              90013200
+013300     MOVE FR-WASTE-DAY TO WS-DISPLAY-WASTE                        90013300
+013400     MOVE SPACES TO WS-SEND-LINE                                  90013400
+013500     STRING FR-ITEM-NAME         DELIMITED BY SIZE                90013500
+013600            ' UNITS='            DELIMITED BY SIZE                90013600
+013700            WS-DISPLAY-UNITS     DELIMITED BY SIZE                90013700
+013800            ' COST='             DELIMITED BY SIZE                90013800
+013900            WS-DISPLAY-COST      DELIMITED BY SIZE                90013900
+014000            ' WASTE-DAY='        DELIMITED BY SIZE                90014000
+014100            WS-DISPLAY-WASTE     DELIMITED BY SIZE                90014100
+014200         INTO WS-SEND-LINE                                        90014200
+014300     END-STRING                                                   90014300
+014400     .                                                            90014400

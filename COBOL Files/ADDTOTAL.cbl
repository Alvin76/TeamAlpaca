@@ -0,0 +1,37 @@
+000100 IDENTIFICATION DIVISION.                                         02200100
+000200 PROGRAM-ID.    ADDTOTAL.                                         02200200
+000300 AUTHOR.        CSU0127 ADAM DAVIES, TAYLOR WOODS, EVAN JONES.    02200300
+000400*INSTALLATION.  CSU.                                              02200400
+000500*SECURITY.      UNCLASSIFIED.                                     02200500
+000600*DATE-WRITTEN.  AUG 8, 2026.                                      02200600
+000700*DATE-COMPILED.                                                   02200700
+000800*****************************************************             02200800
+000900*REUSABLE RUNNING-TOTAL SUBROUTINE - ADDS LS-AMOUNT  *            02200900
+001000*INTO LS-RUNNING-TOTAL SO THE ACCUMULATION LOGIC IS  *            22001000
+001100*DEFINED ONCE FOR EVERY FRIDGE TOTALS-PRODUCING      *            22001100
+001200*PROGRAM TO CALL INSTEAD OF RETYPING THE COMPUTE     *            22001200
+001300*****************************************************             22001300
+001400                                                                  22001400
+001500 ENVIRONMENT DIVISION.                                            22001500
+001600 CONFIGURATION SECTION.                                           22001600
+001700 SOURCE-COMPUTER.                                                 22001700
+001800     Z13                                                          22001800
+001900     WITH DEBUGGING MODE                                          22001900
+002000     .                                                            22002000
+002100                                                                  22002100
+002200 DATA DIVISION.                                                   22002200
+002300 WORKING-STORAGE SECTION.                                         22002300
+002400                                                                  22002400
+002500 LINKAGE SECTION.                                                 22002500
+002600 01  LS-AMOUNT                     PIC S9(05)V99.                 22002600
+002700 01  LS-RUNNING-TOTAL              PIC S9(07)V99.                 22002700
+002800                                                                  22002800
+002900 PROCEDURE DIVISION USING LS-AMOUNT LS-RUNNING-TOTAL.             22002900
+003000                                                                  22003000
+003100*****************************************************             22003100
+003200*   MAIN PROGRAM ROUTINE                             *            22003200
+003300*****************************************************             22003300
+003400 010-ADD-TOTAL.                                                   22003400
+003500     ADD LS-AMOUNT TO LS-RUNNING-TOTAL                            22003500
+003600     GOBACK                                                       22003600
+003700     .                                                            22003700

@@ -0,0 +1,9 @@
+000100*****************************************************             02200100
+000200*   CATEGORY MASTER RECORD LAYOUT - SHARED COPYBOOK  *            02200200
+000300*   COPY THIS INTO ANY PROGRAM'S FD OR WORKING-       *            02200300
+000400*   STORAGE SO CM-* FIELD NAMES AND PICTURE CLAUSES   *            02200400
+000500*   STAY IN SYNC ACROSS PROGRAMS                      *            02200500
+000600*****************************************************             02200600
+000700 01  CATEGORY-MASTER-REC.                                         02200700
+000800     10  CM-CATEGORY-CODE          PIC X(10).                     02200800
+000900     10  CM-CATEGORY-DESC          PIC X(20).                     02200900

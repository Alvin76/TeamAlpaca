@@ -19,43 +19,330 @@
 001800 INPUT-OUTPUT SECTION.                                            00190000
 001900                                                                  00200001
 002000 FILE-CONTROL.                                                    00210000
-002100     SELECT FRIDGE               	 ASSIGN TO MYINFILE.            00220022
+002100     SELECT FRIDGE                 ASSIGN TO DYNAMIC              00220022
+002100         WS-FRIDGE-DSNAME                                         00220023
+002101         ORGANIZATION IS INDEXED                                  00220122
+002102         ACCESS MODE IS DYNAMIC                                   00220222
+002103         RECORD KEY IS FR-ITEM-NAME                               00220322
+002104         FILE STATUS IS WS-FRIDGE-STATUS.                         00220422
 002200     SELECT PRINT-FILE             ASSIGN TO MYREPORT.            00230022
+002205     SELECT CSV-FILE               ASSIGN TO MYCSV.               00230222
+002210     SELECT REJECT-FILE            ASSIGN TO MYREJECT.            00230122
+002220     SELECT CATEGORY-MASTER        ASSIGN TO MYCATMST             00230222
+002221         ORGANIZATION IS INDEXED                                  00230322
+002222         ACCESS MODE IS RANDOM                                    00230422
+002223         RECORD KEY IS CM-CATEGORY-CODE                           00230522
+002224         FILE STATUS IS WS-CATMST-STATUS.                         00230622
+002224     SELECT SUPPLIER-MASTER     ASSIGN TO MYSUPMST                00230651
+002224         ORGANIZATION IS INDEXED                                  00230652
+002224         ACCESS MODE IS RANDOM                                    00230653
+002224         RECORD KEY IS SM-SUPPLIER-CODE                           00230654
+002224         FILE STATUS IS WS-SUPMST-STATUS.                         00230655
+002225     SELECT REORDER-FILE           ASSIGN TO MYREORDR.            00230722
+002226     SELECT EXCEPTION-FILE         ASSIGN TO MYEXCEPT.            00230822
+002226     SELECT EXPIRING-FILE          ASSIGN TO MYEXPIRE.            00230922
+002226     SELECT VARIANCE-FILE          ASSIGN TO MYVARNCE.            00230952
+002226     SELECT OPTIONAL MTD-FILE     ASSIGN TO MYMTD                 00230961
+002226         FILE STATUS IS WS-MTD-STATUS.                            00230962
+002226     SELECT SHORTAGE-FILE        ASSIGN TO MYSHORT.               00230971
+002226     SELECT WASTE-FILE           ASSIGN TO MYWASTE.               00230981
+002226     SELECT OPTIONAL AUDIT-LOG-FILE ASSIGN TO MYAUDIT             00230991
+002226         FILE STATUS IS WS-AUDIT-STATUS.                          00230992
+002227     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO MYCKPT             00230922
+002227         FILE STATUS IS WS-CKPT-FILE-STATUS.                      00230923
+002228     SELECT OPTIONAL SITE-LIST-FILE ASSIGN TO MYSITES             00231022
+002229         FILE STATUS IS WS-SITE-STATUS.                           00231122
 002300                                                                  00240000
 002400 DATA DIVISION.                                                   00250000
 002500 FILE SECTION.                                                    00260000
 002600                                                                  00270000
 002700 FD  FRIDGE                                                       00280000
 002800     RECORDING MODE IS F.                                         00290000
-002900 01  FRIDGE-REC.                                                  00300001
-003000     10  FILLER                    PIC X(080).                    00310022
+002900     COPY FRIDGEREC.                                              00300001
+003101 01  FRIDGE-HEADER-REC REDEFINES FRIDGE-REC.                      00320101
+003102     10  FILLER                    PIC X(43).                     00320201
+003103     10  FH-RECORD-TYPE            PIC X(01).                     00320301
+003104     10  FH-RUN-DATE               PIC X(08).                     00320401
+003105     10  FH-EXPECTED-COUNT         PIC 9(05).                     00320501
+003106     10  FILLER                    PIC X(23).                     00320601
+003110                                                                  00320701
+003111 01  FRIDGE-TRAILER-REC REDEFINES FRIDGE-REC.                     00320801
+003112     10  FILLER                    PIC X(43).                     00320901
+003113     10  FT-RECORD-TYPE            PIC X(01).                     00321001
+003114     10  FT-RECORD-COUNT           PIC 9(05).                     00321101
+003115     10  FT-CONTROL-TOTAL-PRICE   PIC 9(07)V99.                   00321201
+003116     10  FT-CONTROL-TOTAL-WASTE   PIC 9(07)V99.                   00321301
+003117     10  FILLER                    PIC X(13).                     00321401
+003118*    THE EXTRACT LOADS THE HEADER RECORD WITH FR-ITEM-NAME SET    00321402
+003119*    TO LOW-VALUES AND THE TRAILER RECORD WITH FR-ITEM-NAME SET   00321403
+003120*    TO HIGH-VALUES, SO THEY SORT FIRST AND LAST ON THE INDEXED   00321404
+003121*    FRIDGE FILE'S RECORD KEY AND ARE READ IN THAT ORDER BELOW.   00321405
 003100                                                                  00320000
 003200 FD  PRINT-FILE                                                   00330000
 003300     RECORDING MODE IS F.                                         00340000
 003400 01  PRINT-REC.                                                   00350000
 003500     10  FILLER                    PIC X(132).                    00360022
+003511 FD  CSV-FILE                                                     00360201
+003512     RECORDING MODE IS F.                                         00360202
+003513 01  CSV-REC.                                                     00360203
+003514     10  FILLER                    PIC X(132).                    00360204
+003515                                                                  00360205
+003510                                                                  00360122
+003520 FD  REJECT-FILE                                                  00360222
+003530     RECORDING MODE IS F.                                         00360322
+003540 01  REJECT-REC.                                                  00360422
+003550     10  RJ-ITEM-NAME              PIC X(17).                     00360522
+003560     10  RJ-CATEGORY               PIC X(10).                     00360622
+003570     10  RJ-UNITS                  PIC S9(05).                    00360722
+003580     10  RJ-COST                   PIC S9(03)V99.                 00360822
+003590     10  RJ-UNITS-DAY              PIC S9(03).                    00360922
+003600     10  RJ-WASTE-DAY              PIC S9(03).                    00361022
+003610     10  RJ-REASON                 PIC X(30).                     00361122
+003620     10  FILLER                    PIC X(07).                     00361222
+003630                                                                  00361322
+003640 FD  CATEGORY-MASTER.                                             00361422
+003650     COPY CATMST.                                                 00361522
+003680                                                                  00361822
+003681 FD  SUPPLIER-MASTER.                                             00361851
+003682 01  SUPPLIER-MASTER-REC.                                         00361852
+003683     10  SM-SUPPLIER-CODE         PIC X(06).                      00361853
+003684     10  SM-SUPPLIER-NAME         PIC X(20).                      00361854
+003685     10  SM-SUPPLIER-PRICE        PIC S9(03)V99.                  00361855
+003686                                                                  00361856
+003690 FD  REORDER-FILE                                                 00361922
+003691     RECORDING MODE IS F.                                         00362022
+003692 01  REORDER-REC.                                                 00362122
+003693     10  RO-ITEM-NAME              PIC X(17).                     00362222
+003694     10  FILLER                    PIC X(01).                     00362322
+003695     10  RO-WEEK-ORDER             PIC ZZZ9.99.                   00362422
+003696                                                                  00362522
+003697 FD  EXCEPTION-FILE                                               00362622
+003698     RECORDING MODE IS F.                                         00362722
+003699 01  EXCEPTION-REC.                                               00362822
+003700     10  EX-ITEM-NAME              PIC X(17).                     00362922
+003701     10  FILLER                    PIC X(02).                     00363022
+003702     10  EX-CATEGORY               PIC X(10).                     00363122
+003703     10  FILLER                    PIC X(02).                     00363222
+003704     10  EX-DAYS                   PIC ZZ9.                       00363322
+003705     10  FILLER                    PIC X(01) VALUE SPACES.        00363422
+003706     10  FILLER                    PIC X(09) VALUE 'DAYS LEFT'.   00363522
+003707                                                                  00363601
+003723 FD  EXPIRING-FILE                                                00365201
+003724     RECORDING MODE IS F.                                         00365301
+003725 01  EXPIRING-REC.                                                00365401
+003726     10  EP-ITEM-NAME              PIC X(17).                     00365501
+003727     10  FILLER                    PIC X(02).                     00365601
+003728     10  EP-CATEGORY               PIC X(10).                     00365701
+003729     10  FILLER                    PIC X(02).                     00365801
+003730     10  EP-EXPIRATION-DATE        PIC 9(08).                     00365901
+003731     10  FILLER                    PIC X(02).                     00366001
+003732     10  EP-DAYS-LEFT              PIC ZZ9.                       00366101
+003733     10  FILLER                    PIC X(01) VALUE SPACES.        00366201
+003734     10  FILLER                    PIC X(35) VALUE                00366301
+003735         'DAYS TO EXPIRE                     '.                   00366401
+003736                                                                  00366501
+003737 FD  VARIANCE-FILE                                                00366601
+003738     RECORDING MODE IS F.                                         00366701
+003739 01  VARIANCE-REC.                                                00366801
+003740     10  VR-ITEM-NAME              PIC X(17).                     00366901
+003741     10  FILLER                    PIC X(02).                     00367001
+003742     10  VR-SUPPLIER-CODE          PIC X(06).                     00367101
+003743     10  FILLER                    PIC X(02).                     00367201
+003744     10  VR-FRIDGE-COST            PIC ZZ9.99.                    00367301
+003745     10  FILLER                    PIC X(02).                     00367401
+003746     10  VR-SUPPLIER-PRICE         PIC ZZ9.99.                    00367501
+003747     10  FILLER                    PIC X(02).                     00367601
+003748     10  VR-VARIANCE-PCT           PIC -ZZ9.99.                   00367701
+003749     10  FILLER                    PIC X(01) VALUE SPACES.        00367801
+003750     10  FILLER                    PIC X(29) VALUE                00367901
+003751         'COST VARIANCE EXCEPTION      '.                         00368001
+003752                                                                  00368101
+003753 FD  MTD-FILE                                                     00368201
+003754     RECORDING MODE IS F.                                         00368301
+003755 01  MTD-REC.                                                     00368401
+003756     10  MT-RUN-DATE              PIC 9(08).                      00368501
+003757     10  MT-INVENTORY-PRICE       PIC S9(07)V99.                  00368601
+003758     10  MT-TOTAL-WASTE           PIC S9(07)V99.                  00368701
+003759     10  FILLER                   PIC X(54).                      00368801
+003761 FD  SHORTAGE-FILE                                                00368901
+003762     RECORDING MODE IS F.                                         00369001
+003763 01  SHORTAGE-REC.                                                00369101
+003764     10  SH-ITEM-NAME             PIC X(17).                      00369201
+003765     10  FILLER                   PIC X(02).                      00369301
+003766     10  SH-CATEGORY              PIC X(10).                      00369401
+003767     10  FILLER                   PIC X(02).                      00369501
+003768     10  SH-SHORTFALL             PIC S9(05).                     00369601
+003769     10  FILLER                   PIC X(01) VALUE SPACES.         00369701
+003770     10  FILLER                   PIC X(43) VALUE                 00369801
+003771         'INVENTORY SHORTAGE EXCEPTION               '.           00369901
+003772                                                                  00370001
+003773 FD  WASTE-FILE                                                   00370101
+003774     RECORDING MODE IS F.                                         00370201
+003775 01  WASTE-REC.                                                   00370301
+003776     10  WC-ITEM-NAME             PIC X(17).                      00370401
+003777     10  FILLER                   PIC X(02).                      00370501
+003778     10  WC-CATEGORY              PIC X(10).                      00370601
+003779     10  FILLER                   PIC X(02).                      00370701
+003780     10  WC-WASTE-UNITS           PIC Z,ZZZ,ZZ9.                  00370801
+003781     10  FILLER                   PIC X(02).                      00370901
+003782     10  WC-WASTE-COST            PIC $Z,ZZZ,ZZ9.99.              00371001
+003783     10  FILLER                   PIC X(02).                      00371101
+003784     10  WC-WASTE-PCT             PIC ZZ9.99.                     00371201
+003785     10  FILLER                   PIC X(01) VALUE SPACES.         00371301
+003786     10  FILLER                   PIC X(28) VALUE                 00371401
+003787         'WASTE COST/PERCENT REPORT   '.                          00371501
+003788                                                                  00371601
+003789 FD  AUDIT-LOG-FILE                                               00371701
+003790     RECORDING MODE IS F.                                         00371801
+003791 01  AUDIT-REC.                                                   00371901
+003792     10  AL-RUN-DATE              PIC 9(08).                      00372001
+003793     10  AL-RUN-TIME              PIC 9(08).                      00372101
+003794     10  AL-REC-COUNT             PIC 9(05).                      00372201
+003795     10  AL-INVENTORY-PRICE       PIC S9(07)V99.                  00372301
+003796     10  AL-TOTAL-WASTE           PIC S9(07)V99.                  00372401
+003797     10  AL-RETURN-CODE           PIC S9(03).                     00372501
+003798     10  FILLER                   PIC X(38).                      00372601
+003799                                                                  00372701
+003760                                                                  00368901
+003708 FD  CHECKPOINT-FILE                                              00363701
+003709     RECORDING MODE IS F.                                         00363801
+003710 01  CHECKPOINT-REC.                                              00363901
+003711     10  CK-REC-COUNT              PIC 9(05).                     00364001
+003712     10  CK-ITEM-NAME              PIC X(17).                     00364101
+003713     10  CK-INVENTORY-PRICE        PIC S9(07)V99.                 00364201
+003714     10  CK-TOTAL-WASTE            PIC S9(07)V99.                 00364301
+003713     10  CK-REJECT-COUNT           PIC 9(05).                     00364211
+003713     10  CK-ZERO-UNITS-COUNT       PIC 9(05).                     00364212
+003713     10  CK-BELOW-REORDER-COUNT    PIC 9(05).                     00364213
+003713     10  CK-PREV-CATEGORY          PIC X(10).                     00364213
+003713     10  CK-CAT-UNIT-TOTAL         PIC S9(05).                    00364214
+003713     10  CK-CAT-INVENTORY-PRICE    PIC S9(07)V99.                 00364215
+003713     10  CK-CAT-TOTAL-WASTE        PIC S9(03)V99.                 00364216
+003713     10  CK-CAT-WASTE-COST         PIC S9(05)V99.                 00364217
+003713     10  CK-SITE-UNIT-TOTAL        PIC S9(05).                    00364218
+003713     10  CK-SITE-INVENTORY-PRICE   PIC S9(07)V99.                 00364219
+003713     10  CK-SITE-TOTAL-WASTE       PIC S9(03)V99.                 00364220
+003713     10  CK-GRAND-WASTE-COST       PIC S9(07)V99.                 00364221
+003715     10  FILLER                    PIC X(07).                     00364401
+003716                                                                  00364501
+003717 FD  SITE-LIST-FILE                                               00364601
+003718     RECORDING MODE IS F.                                         00364701
+003719 01  SITE-LIST-REC.                                               00364801
+003720     10  SL-SITE-CODE              PIC X(05).                     00364901
+003721     10  SL-DSNAME                 PIC X(40).                     00365001
+003722     10  FILLER                    PIC X(35).                     00365101
 003600                                                                  00370000
 003700 WORKING-STORAGE SECTION.                                         00380000
 003800                                                                  00390000
 003900 01  WS-COUNTERS-FLAGS.                                           00400000
 004000     10  EOF-FLAG                  PIC X(03) VALUE 'NO'.          00410043
 004100     10  WS-SPACING                PIC 9(01) VALUE 2.             00420022
+004101     10  WS-SPACING-DEFAULT        PIC 9(01) VALUE 2.             00420023
+004102     10  WS-PAGE-LENGTH            PIC 9(03) VALUE 50.            00420024
 004200     10  REC-COUNT                 PIC 9(05) VALUE ZERO.          00430022
 004300     10  WS-LINE-COUNT             PIC 9(03) VALUE 0.             00440022
 004400     10  WS-PAGE                   PIC 9(03) VALUE 0.             00450022
 004500                                                                  00460015
 004510 01  FRIDGE-FEILDS.                                               00470028
-004520     10  FR-ITEM-NAME              PIC X(17).                     00480029
-004530     10  FR-CATEGORY               PIC X(10).                     00490029
-004531     10  FR-UNITS                  PIC S9(05)    VALUE 0.         00500029
-004540     10  FR-COST                   PIC S9(03)V99 VALUE 0.         00510029
-004541     10  FR-UNITS-DAY              PIC S9(03)    VALUE 0.         00520029
-004542     10  FR-WASTE-DAY              PIC S9(03)    VALUE 0.         00530029
 004541     10  FR-UNIT-TOTAL             PIC S9(05)    VALUE 0.         00540029
-004542     10  FR-INVENTORY-PRICE        PIC S9(03)V99 VALUE 0.         00550029
-004541     10  FR-TOTAL-WASTE            PIC S9(03)V99 VALUE 0.         00560029
+004542     10  FR-INVENTORY-PRICE        PIC S9(07)V99 VALUE 0.         00550029
+004541     10  FR-TOTAL-WASTE            PIC S9(07)V99 VALUE 0.         00560029
 004542     10  FR-WEEK-ORDER             PIC S9(03)V99 VALUE 0.         00570029
+004543     10  WS-DAYS                   PIC S9(05)    VALUE 0.         00570129
+004544                                                                  00570229
+004545 01  WS-VALIDATION-FLAGS.                                         00570329
+004546     10  WS-RECORD-VALID           PIC X(03) VALUE 'YES'.         00570429
+004547     10  WS-REJECT-REASON          PIC X(30) VALUE SPACES.        00570529
+004548     10  WS-REJECT-COUNT           PIC 9(05) VALUE ZERO.          00570629
+004548     10  WS-ZERO-UNITS-COUNT      PIC 9(05) VALUE ZERO.           00570630
+004548     10  WS-BELOW-REORDER-COUNT   PIC 9(05) VALUE ZERO.           00570631
+004549     10  WS-CATMST-STATUS          PIC X(02) VALUE SPACES.        00570729
+004560     10  WS-FRIDGE-STATUS          PIC X(02) VALUE SPACES.        00570729
+004561     10  WS-SUPMST-STATUS          PIC X(02) VALUE SPACES.        00570729
+004562     10  WS-MTD-STATUS            PIC X(02) VALUE SPACES.         00570730
+004563     10  WS-AUDIT-STATUS          PIC X(02) VALUE SPACES.         00570731
+004564     10  WS-CKPT-FILE-STATUS      PIC X(02) VALUE SPACES.         00570732
+004550                                                                  00570829
+004551 01  WS-CATEGORY-BREAK.                                           00570929
+004552     10  WS-PREV-CATEGORY          PIC X(10) VALUE SPACES.        00571029
+004553     10  WS-CAT-UNIT-TOTAL         PIC S9(05)    VALUE 0.         00571129
+004554     10  WS-CAT-INVENTORY-PRICE    PIC S9(07)V99 VALUE 0.         00571229
+004555     10  WS-CAT-TOTAL-WASTE        PIC S9(03)V99 VALUE 0.         00571329
+004556     10  WS-CAT-WASTE-COST        PIC S9(05)V99 VALUE 0.          00571330
+004556                                                                  00571429
+004557 01  WS-THRESHOLDS.                                               00571529
+004558     10  WS-REORDER-THRESHOLD      PIC S9(05) VALUE 20.           00571629
+004559     10  WS-LOW-STOCK-CUTOFF       PIC S9(05) VALUE 2.            00571729
+004559     10  WS-EXPIRING-SOON-CUTOFF   PIC S9(05) VALUE 7.            00571729
+004559     10  WS-COST-VARIANCE-PCT      PIC S9(03)V99 VALUE 10.        00571729
+004560     10  WS-EXPECTED-COUNT         PIC 9(05) VALUE ZERO.          00571829
+004562                                                                          
+004563*****************************************************             00571941
+004563*   RUN-TIME PAGE/SPACING/THRESHOLD PARAMETER CARD   *            00571942
+004563*   READ ONCE FROM SYSIN AT START-UP                 *            00571943
+004563*****************************************************             00571944
+004564 01  WS-PRINT-PARM-CARD.                                          00571951
+004565     10  PC-PAGE-LENGTH           PIC 9(03).                      00571961
+004566     10  PC-SPACING               PIC 9(01).                      00571971
+004567     10  PC-REORDER-THRESHOLD     PIC 9(05).                      00571981
+004568     10  PC-LOW-STOCK-CUTOFF      PIC 9(05).                      00571991
+004569     10  FILLER                   PIC X(66).                      00572001
+004561                                                                  00571901
+004562 01  WS-CONTROL-RECORDS.                                          00572001
+004563     10  WS-HEADER-RUN-DATE        PIC X(08) VALUE SPACES.        00572101
+004563     10  WS-HEADER-DATE-BAD        PIC X(03) VALUE 'NO'.          00572105
+004564     10  WS-TRAILER-SEEN           PIC X(03) VALUE 'NO'.          00572201
+004565     10  WS-TRAILER-COUNT          PIC 9(05) VALUE ZERO.          00572301
+004565     10  WS-TRAILER-PRICE          PIC 9(07)V99 VALUE ZERO.       00572311
+004565     10  WS-TRAILER-WASTE          PIC 9(07)V99 VALUE ZERO.       00572321
+004566                                                                  00572401
+004567 01  WS-CHECKPOINT-CONTROL.                                       00572501
+004568     10  WS-CHECKPOINT-INTERVAL    PIC 9(05) VALUE 100.           00572601
+004569     10  WS-RESTART-MODE           PIC X(03) VALUE 'NO'.          00572701
+004570     10  WS-RESTART-ITEM-NAME      PIC X(17) VALUE SPACES.        00572801
+004571     10  WS-CKPT-EOF               PIC X(03) VALUE 'NO'.          00572901
+004572                                                                  00573001
+004573 01  WS-SITE-CONTROL.                                             00573101
+004574     10  WS-FRIDGE-DSNAME          PIC X(40) VALUE 'MYINFILE'.    00573201
+004575     10  WS-SITE-STATUS            PIC X(02) VALUE SPACES.        00573301
+004576     10  WS-CURRENT-SITE           PIC X(05) VALUE SPACES.        00573401
+004577     10  WS-MULTI-SITE-MODE        PIC X(03) VALUE 'NO'.          00573501
+004578     10  WS-SITE-EOF               PIC X(03) VALUE 'NO'.          00573601
+004579     10  WS-SITE-UNIT-TOTAL        PIC S9(05)    VALUE 0.         00573701
+004580     10  WS-SITE-INVENTORY-PRICE   PIC S9(07)V99 VALUE 0.         00573801
+004581     10  WS-SITE-TOTAL-WASTE       PIC S9(03)V99 VALUE 0.         00573901
+004582                                                                  00574001
+004583 01  WS-EXPIRATION-CONTROL.                                       00574101
+004584     10  WS-DATE-8                 PIC 9(08) VALUE ZERO.          00574201
+004585     10  WS-DAYS-TO-EXPIRE         PIC S9(05) VALUE 0.            00574301
+004586                                                                  00574401
+004587 01  WS-CSV-CONTROL.                                              00574501
+004588     10  WS-CSV-LINE              PIC X(132) VALUE SPACES.        00574601
+004589                                                                  00574701
+004590 01  WS-VARIANCE-CONTROL.                                         00574801
+004591     10  WS-COST-VARIANCE-AMT     PIC S9(05)V99 VALUE 0.          00574901
+004592     10  WS-COST-VARIANCE-ACTPCT  PIC S9(05)V99 VALUE 0.          00575001
+004593                                                                  00575101
+004594 01  WS-MTD-CONTROL.                                              00575201
+004595     10  WS-MTD-EOF              PIC X(03) VALUE 'NO'.            00575301
+004595     10  WS-MTD-YYYYMM           PIC 9(06) VALUE ZERO.            00575311
+004595     10  WS-MTD-REC-YYYYMM       PIC 9(06) VALUE ZERO.            00575312
+004595     10  WS-MTD-TOTAL-PRICE      PIC S9(07)V99 VALUE 0.           00575313
+004595     10  WS-MTD-TOTAL-WASTE      PIC S9(07)V99 VALUE 0.           00575314
+004596                                                                  00575401
+004597 01  WS-WASTE-CONTROL.                                            00575501
+004598     10  WS-ITEM-WASTE-COST       PIC S9(05)V99 VALUE 0.          00575601
+004599     10  WS-ITEM-WASTE-PCT        PIC S9(03)V99 VALUE 0.          00575701
+004600     10  WS-GRAND-WASTE-COST      PIC S9(07)V99 VALUE 0.          00575801
+004601                                                                  00575901
+004602 01  WS-PARM-CONTROL.                                             00576001
+004603     10  WS-FILTER-ACTIVE        PIC X(03) VALUE 'NO'.            00576101
+004604     10  WS-FILTER-MATCH         PIC X(03) VALUE 'YES'.           00576201
+004605     10  WS-PARM-CATEGORY        PIC X(10) VALUE SPACES.          00576301
+004606     10  WS-PARM-MIN-COST        PIC S9(03)V99 VALUE 0.           00576401
 004700                                                                  00580005
+004651 01  WS-SUB-AMOUNT                 PIC S9(05)V99 VALUE 0.         00578101
+004652 01  WS-SUB-TOTAL                  PIC S9(07)V99 VALUE 0.         00578201
 004800 01  WS-PRINT-REC                  VALUE SPACES.                  00590022
 004810     05  PR-FIDGE.                                                00600028
 004900         10  FILLER                PIC X(02).                     00610025
@@ -65,59 +352,738 @@
 005300         10  FILLER                PIC X(02).                     00650025
 005400         10  PR-UNITS              PIC ZZZZ9.                     00660025
 005500         10  FILLER                PIC X(02).                     00670025
-005600         10  PR-COST               PIC $ZZ9.99.                   00680043
+005600         10  PR-COST               PIC $Z,ZZZ,ZZ9.99.             00680043
 005700         10  FILLER                PIC X(02).                     00690025
-005800         10  PR-UNITS-DAY          PIC ZZ9.                       00700030
+005800         10  PR-UNITS-DAY          PIC Z,ZZZ,ZZ9.                 00700030
 005900         10  FILLER                PIC X(02).                     00710025
-005910         10  PR-WASTE-DAY          PIC ZZ9.                       00720025
-005920         10  FILLER                PIC X(27).                     00730029
-006000 PROCEDURE DIVISION.                                              00740002
+005910         10  PR-WASTE-DAY          PIC ZZZZ9.                     00720025
+005920         10  FILLER                PIC X(14).                     00730029
+006010 01  WS-DATE.                                                     00735001
+006020     10  YY                        PIC 9(02).                     00735002
+006030     10  MM                        PIC 9(02).                     00735003
+006040     10  DD                        PIC 9(02).                     00735004
+006050                                                                  00735005
+006060 01  WS-TIME.                                                     00735006
+006070     10  HH                        PIC 9(02).                     00735007
+006080     10  MN                        PIC 9(02).                     00735008
+006090     10  SS                        PIC 9(02).                     00735009
+006100     10  MS                        PIC 9(02).                     00735010
+006110                                                                  00735011
+006120 01  HEADING-1.                                                   00735012
+006130     10  FILLER                    PIC X(02) VALUE SPACES.        00735013
+006140     10  H-DATE.                                                  00735014
+006150         15  H-MM                  PIC 9(02).                     00735015
+006160         15  H-SLASH1              PIC X(01) VALUE '/'.           00735016
+006170         15  H-DD                  PIC 9(02).                     00735017
+006180         15  H-SLASH2              PIC X(01) VALUE '/'.           00735018
+006190         15  H-YY                  PIC 9(02).                     00735019
+006200     10  FILLER                    PIC X(03) VALUE SPACES.        00735020
+006210     10  H-TIME.                                                  00735021
+006220         15  H-HH                  PIC Z9.                        00735022
+006230         15  H-COLON               PIC X(01) VALUE ':'.           00735023
+006240         15  H-MN                  PIC 9(02).                     00735024
+006250     10  FILLER                    PIC X(04) VALUE SPACES.        00735025
+006260     10  FILLER                    PIC X(40) VALUE                00735026
+006270         'DAILY FRIDGE INVENTORY REPORT          '.               00735027
+006280     10  FILLER                    PIC X(05) VALUE SPACES.        00735028
+006290     10  FILLER                    PIC X(06) VALUE 'PAGE: '.      00735029
+006300     10  H-PAGE                    PIC Z(03).                     00735030
+006310                                                                  00735031
+005900 LINKAGE SECTION.                                                 00736001
+005910 01  WS-PARM-AREA.                                                00736101
+005920     10  WS-PARM-LENGTH           PIC S9(4) COMP.                 00736201
+005930     10  WS-PARM-CATEGORY-IN       PIC X(10).                     00736301
+005940     10  WS-PARM-MIN-COST-IN       PIC 9(03)V99.                  00736401
+005950                                                                  00736501
+006000 PROCEDURE DIVISION USING WS-PARM-AREA.                           00740002
 008600                                                                  00750002
 008700*****************************************************             00760002
 008800*   MAIN PROGRAM ROUTINE                            *             00770002
 008900*****************************************************             00780002
 009000 010-START-HERE.                                                  00790043
-009010     OPEN INPUT FRIDGE     										                             00800043
+009010     PERFORM 102-GET-PARM                                         00805001
 009020     OPEN OUTPUT PRINT-FILE                                       00810043
-009030     PERFORM 100-READ-INPUT                                       00820043
-009040     PERFORM 150-PROCESS-DATA                                     00830043
-009050       UNTIL EOF-FLAG = "YES"                                     00840043
-009060     PERFORM 900-PRINT-FINAL-TOTALS                               00850043
+009021     OPEN OUTPUT CSV-FILE                                         00811001
+009022     OPEN OUTPUT REJECT-FILE                                      00812001
+009023     OPEN INPUT CATEGORY-MASTER                                   00812101
+009023     IF WS-CATMST-STATUS NOT = '00'                               00812121
+009023         DISPLAY 'CATEGORY MASTER OPEN FAILED, STATUS = '         00812122
+009023             WS-CATMST-STATUS                                     00812123
+009023         MOVE 16 TO RETURN-CODE                                   00812124
+009023     END-IF                                                       00812125
+009024     OPEN INPUT SUPPLIER-MASTER                                   00812151
+009024     IF WS-SUPMST-STATUS NOT = '00'                               00812161
+009024         DISPLAY 'SUPPLIER MASTER OPEN FAILED, STATUS = '         00812162
+009024             WS-SUPMST-STATUS                                     00812163
+009024         MOVE 16 TO RETURN-CODE                                   00812164
+009024     END-IF                                                       00812165
+009024     IF RETURN-CODE = 16                                          00812166
+009024         PERFORM 990-ABORT-RUN                                    00812167
+009024     ELSE                                                         00812168
+009024         OPEN OUTPUT REORDER-FILE                                 00812102
+009026         OPEN OUTPUT EXCEPTION-FILE                               00812103
+009027         OPEN OUTPUT EXPIRING-FILE                                00812104
+009027         OPEN OUTPUT VARIANCE-FILE                                00812105
+009028         OPEN OUTPUT SHORTAGE-FILE                                00812106
+009029         OPEN OUTPUT WASTE-FILE                                   00812107
+009028         ACCEPT WS-RESTART-MODE FROM SYSIN                        00812201
+009029         PERFORM 103-GET-PRINT-PARM                               00812202
+009025         PERFORM 850-GET-DATE                                     00815001
+009027         PERFORM 800-PRINT-HEADINGS                               00816001
+009028         PERFORM 705-WRITE-CSV-HEADER                             00816051
+009029         PERFORM 105-CHECK-SITE-LIST                              00816101
+009031         IF WS-MULTI-SITE-MODE = 'YES'                            00816201
+009032             PERFORM 106-PROCESS-ALL-SITES                        00816301
+009033         ELSE                                                     00816401
+009034             PERFORM 107-PROCESS-ONE-SITE                         00816501
+009035         END-IF                                                   00816601
+009060         PERFORM 900-PRINT-FINAL-TOTALS                           00850043
+009065         PERFORM 980-WRITE-AUDIT-LOG                              00850051
+009070         CLOSE PRINT-FILE CSV-FILE REJECT-FILE CATEGORY-MASTER    00855001
+009071           REORDER-FILE EXCEPTION-FILE EXPIRING-FILE VARIANCE-FILE00855002
+009071           SHORTAGE-FILE WASTE-FILE                               00855053
+009072           SUPPLIER-MASTER                                        00855051
+009072         IF WS-MULTI-SITE-MODE = 'NO'                             00855101
+009072             AND WS-FRIDGE-STATUS = '00'                          00855151
+009073             CLOSE CHECKPOINT-FILE                                00855201
+009074         END-IF                                                   00855301
+009074     END-IF                                                       00855351
+009080     GOBACK                                                       00857001
 009400     .                                                            00860043
 009600                                                                  00870043
+009410 990-ABORT-RUN.                                                   00860101
+009411     IF WS-CATMST-STATUS = '00'                                   00860201
+009412         CLOSE CATEGORY-MASTER                                    00860301
+009413     END-IF                                                       00860401
+009414     IF WS-SUPMST-STATUS = '00'                                   00860501
+009415         CLOSE SUPPLIER-MASTER                                    00860601
+009416     END-IF                                                       00860701
+009417     CLOSE PRINT-FILE CSV-FILE REJECT-FILE                        00860801
+009418     .                                                            00860901
+009600                                                                  00870043
+008880 102-GET-PARM.                                                    00816751
+008881     IF WS-PARM-LENGTH > 0                                        00816752
+008882         MOVE 'YES' TO WS-FILTER-ACTIVE                           00816753
+008883         MOVE WS-PARM-CATEGORY-IN TO WS-PARM-CATEGORY             00816754
+008883         IF WS-PARM-LENGTH > 10                                   00816761
+008883             MOVE WS-PARM-MIN-COST-IN TO WS-PARM-MIN-COST         00816762
+008883         END-IF                                                   00816763
+008885     END-IF                                                       00816756
+008886     .                                                            00816757
+008887                                                                          
+008888 103-GET-PRINT-PARM.                                              00816761
+008889     ACCEPT WS-PRINT-PARM-CARD FROM SYSIN                         00816771
+008890     IF PC-PAGE-LENGTH > 0                                        00816781
+008891         MOVE PC-PAGE-LENGTH TO WS-PAGE-LENGTH                    00816791
+008892     END-IF                                                       00816801
+008893     IF PC-SPACING > 0                                            00816811
+008894         MOVE PC-SPACING TO WS-SPACING-DEFAULT                    00816821
+008895         MOVE PC-SPACING TO WS-SPACING                            00816831
+008896     END-IF                                                       00816841
+008897     IF PC-REORDER-THRESHOLD > 0                                  00816851
+008898         MOVE PC-REORDER-THRESHOLD TO WS-REORDER-THRESHOLD        00816861
+008899     END-IF                                                       00816871
+008900     IF PC-LOW-STOCK-CUTOFF > 0                                   00816881
+008901         MOVE PC-LOW-STOCK-CUTOFF TO WS-LOW-STOCK-CUTOFF          00816891
+008902     END-IF                                                       00816901
+008903     .                                                            00816911
+008904                                                                          
+008887                                                                  00816758
+008910 105-CHECK-SITE-LIST.                                             00817143
+008911     OPEN INPUT SITE-LIST-FILE                                    00817243
+008912     IF WS-SITE-STATUS = '00'                                     00817343
+008913         MOVE 'YES' TO WS-MULTI-SITE-MODE                         00817443
+008914     ELSE                                                         00817543
+008915         MOVE 'NO' TO WS-MULTI-SITE-MODE                          00817643
+008916     END-IF                                                       00817743
+008917     .                                                            00817843
+008918                                                                  00817943
+008920 106-PROCESS-ALL-SITES.                                           00818043
+008921     PERFORM 109-READ-SITE-LIST-REC                               00818143
+008921         UNTIL WS-SITE-EOF = 'YES'                                00818151
+008931     CLOSE SITE-LIST-FILE                                         00819143
+008932     .                                                            00819243
+008933                                                                  00819343
+008934 109-READ-SITE-LIST-REC.                                          00819361
+008935     READ SITE-LIST-FILE                                          00819371
+008936         AT END                                                   00819381
+008937             MOVE 'YES' TO WS-SITE-EOF                            00819391
+008938         NOT AT END                                               00819401
+008939             MOVE SL-SITE-CODE TO WS-CURRENT-SITE                 00819411
+008939             MOVE SL-DSNAME TO WS-FRIDGE-DSNAME                   00819421
+008939             PERFORM 108-RUN-SITE-PASS                            00819431
+008940     END-READ                                                     00819441
+008940     .                                                            00819451
+008940                                                                  00819461
+008940 107-PROCESS-ONE-SITE.                                            00819443
+008941     CLOSE SITE-LIST-FILE                                         00819543
+008942     PERFORM 108-RUN-SITE-PASS                                    00819643
+008943     .                                                            00819743
+008944                                                                  00819843
+008950 108-RUN-SITE-PASS.                                               00819943
+008951     MOVE 'NO' TO EOF-FLAG                                        00820043
+008952     OPEN INPUT FRIDGE                                            00820143
+008952     IF WS-FRIDGE-STATUS NOT = '00'                               00820151
+008952         DISPLAY 'FRIDGE OPEN FAILED, STATUS = '                  00820152
+008952             WS-FRIDGE-STATUS                                     00820153
+008952         MOVE 16 TO RETURN-CODE                                   00820154
+008952     ELSE                                                         00820155
+008953         PERFORM 110-READ-HEADER                                  00820243
+008953         IF WS-HEADER-RUN-DATE NOT = SPACES                       00820245
+008953             AND WS-HEADER-RUN-DATE NOT = WS-DATE-8               00820247
+008953             MOVE 'YES' TO WS-HEADER-DATE-BAD                     00820249
+008953         END-IF                                                   00820251
+008954         IF WS-MULTI-SITE-MODE = 'NO'                             00820343
+008955             PERFORM 116-CHECKPOINT-RESTART                       00820443
+008956         END-IF                                                   00820543
+008957         PERFORM 100-READ-INPUT                                   00820643
+008958         PERFORM 150-PROCESS-DATA                                 00820743
+008959           UNTIL EOF-FLAG = 'YES'                                 00820843
+008960         IF WS-MULTI-SITE-MODE = 'YES'                            00820943
+008960             IF WS-PREV-CATEGORY NOT = SPACES                     00820951
+008960                 PERFORM 950-PRINT-CATEGORY-SUBTOTAL              00820952
+008960                 PERFORM 960-RESET-CATEGORY-TOTALS                00820953
+008960             END-IF                                               00820954
+008960             MOVE SPACES TO WS-PREV-CATEGORY                      00820955
+008961             PERFORM 140-PRINT-SITE-SUBTOTAL                      00821043
+008962             PERFORM 145-RESET-SITE-TOTALS                        00821143
+008963         END-IF                                                   00821243
+008964         CLOSE FRIDGE                                             00821343
+008964     END-IF                                                       00821351
+008965     .                                                            00821443
+008966                                                                  00821543
 009610 100-READ-INPUT.                                                  00880043
-009620     READ FRIDGE INTO FRIDGE-REC                                  00890043
+009620     READ FRIDGE NEXT RECORD                                      00890043
 009630       AT END                                                     00900043
-009640     MOVE "YES" TO EOF-FLAG                                       00910043
+009635         MOVE "YES" TO EOF-FLAG                                   00905001
+009640       NOT AT END                                                 00910043
+009645         IF FR-RECORD-TYPE = 'T'                                  00915001
+009646             PERFORM 115-READ-TRAILER                             00915101
+009647         ELSE                                                     00915201
+009648             ADD 1 TO REC-COUNT                                   00915301
+009649         END-IF                                                   00915401
 009650     END-READ                                                     00920043
-009660     ADD 1 TO REC-COUNT                                           00930043
 009670     .                                                            00940043
+009671 110-READ-HEADER.                                                 00940143
+009672     MOVE LOW-VALUES TO FR-ITEM-NAME                              00940243
+009673     READ FRIDGE KEY IS FR-ITEM-NAME                              00940343
+009674       INVALID KEY                                                00940443
+009675         MOVE "YES" TO EOF-FLAG                                   00940543
+009675         DISPLAY 'FRIDGE HEADER RECORD MISSING OR INVALID'        00940553
+009675         MOVE 16 TO RETURN-CODE                                   00940563
+009675     END-READ                                                     00940573
+009675     IF EOF-FLAG NOT = 'YES'                                      00940583
+009676         IF FH-RECORD-TYPE = 'H'                                  00940643
+009677             MOVE FH-RUN-DATE TO WS-HEADER-RUN-DATE               00940743
+009678             ADD FH-EXPECTED-COUNT TO WS-EXPECTED-COUNT           00940843
+009678             START FRIDGE KEY IS > FR-ITEM-NAME                   00940853
+009678                 INVALID KEY                                      00940863
+009678                     MOVE "YES" TO EOF-FLAG                       00940873
+009678             END-START                                            00940883
+009679         ELSE                                                     00940943
+009680             DISPLAY 'FRIDGE HEADER RECORD MISSING OR INVALID'    00941043
+009681             MOVE 16 TO RETURN-CODE                               00941143
+009681             ADD 1 TO WS-REJECT-COUNT                             00941153
+009682         END-IF                                                   00941243
+009682     END-IF                                                       00941253
+009683     .                                                            00941343
+009684                                                                  00941443
+009685 115-READ-TRAILER.                                                00941543
+009686     IF FR-ITEM-NAME = HIGH-VALUES                                00941643
+009686         ADD FT-RECORD-COUNT TO WS-TRAILER-COUNT                  00941653
+009686         ADD FT-CONTROL-TOTAL-PRICE TO WS-TRAILER-PRICE           00941655
+009686         ADD FT-CONTROL-TOTAL-WASTE TO WS-TRAILER-WASTE           00941657
+009687         MOVE 'YES' TO WS-TRAILER-SEEN                            00941743
+009687     ELSE                                                         00941753
+009687         DISPLAY 'FRIDGE TRAILER RECORD KEY MISMATCH'             00941763
+009687         MOVE 16 TO RETURN-CODE                                   00941773
+009687     END-IF                                                       00941783
+009688     MOVE "YES" TO EOF-FLAG                                       00941843
+009689     .                                                            00941943
+009690                                                                  00942043
+009691 116-CHECKPOINT-RESTART.                                          00942143
+009692     IF WS-RESTART-MODE = 'YES'                                   00942243
+009693         OPEN INPUT CHECKPOINT-FILE                               00942343
+009693         IF WS-CKPT-FILE-STATUS = '00'                            00942351
+009694             PERFORM 117-READ-LAST-CHECKPOINT                     00942443
+009695             CLOSE CHECKPOINT-FILE                                00942543
+009696             IF WS-RESTART-ITEM-NAME NOT = SPACES                 00942643
+009697                 MOVE WS-RESTART-ITEM-NAME TO FR-ITEM-NAME        00942743
+009698                 START FRIDGE KEY IS > FR-ITEM-NAME               00942843
+009699                     INVALID KEY                                  00942943
+009700                         MOVE "YES" TO EOF-FLAG                   00943043
+009701                 END-START                                        00943143
+009702             END-IF                                               00943243
+009693         ELSE                                                     00943352
+009693             DISPLAY 'NO CHECKPOINT FILE FOUND, '                 00943353
+009693                 'STARTING FROM RECORD ONE'                       00943354
+009693             OPEN OUTPUT CHECKPOINT-FILE                          00943355
+009693             CLOSE CHECKPOINT-FILE                                00943356
+009693         END-IF                                                   00943357
+009703         OPEN EXTEND CHECKPOINT-FILE                              00943343
+009704     ELSE                                                         00943443
+009705         OPEN OUTPUT CHECKPOINT-FILE                              00943543
+009706     END-IF                                                       00943643
+009707     .                                                            00943743
+009708                                                                  00943843
+009709 117-READ-LAST-CHECKPOINT.                                        00943943
+009710     MOVE "NO" TO WS-CKPT-EOF                                     00944043
+009711     PERFORM 118-READ-CHECKPOINT-REC                              00944143
+009711         UNTIL WS-CKPT-EOF = "YES"                                00944151
+009722     .                                                            00945243
+009723                                                                  00945343
+009724 118-READ-CHECKPOINT-REC.                                         00945351
+009712     READ CHECKPOINT-FILE                                         00944243
+009713         AT END                                                   00944343
+009714             MOVE "YES" TO WS-CKPT-EOF                            00944443
+009715         NOT AT END                                               00944543
+009716             MOVE CK-REC-COUNT TO REC-COUNT                       00944643
+009717             MOVE CK-ITEM-NAME TO WS-RESTART-ITEM-NAME            00944743
+009717             MOVE CK-PREV-CATEGORY TO WS-PREV-CATEGORY            00944744
+009718             MOVE CK-INVENTORY-PRICE TO FR-INVENTORY-PRICE        00944843
+009719             MOVE CK-TOTAL-WASTE TO FR-TOTAL-WASTE                00944943
+009719             MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT              00944951
+009719             MOVE CK-ZERO-UNITS-COUNT TO                          00944952
+009719                 WS-ZERO-UNITS-COUNT                              00944953
+009719             MOVE CK-BELOW-REORDER-COUNT TO                       00944954
+009719                 WS-BELOW-REORDER-COUNT                           00944955
+009719             MOVE CK-CAT-UNIT-TOTAL TO                            00944956
+009719                 WS-CAT-UNIT-TOTAL                                00944957
+009719             MOVE CK-CAT-INVENTORY-PRICE TO                       00944958
+009719                 WS-CAT-INVENTORY-PRICE                           00944959
+009719             MOVE CK-CAT-TOTAL-WASTE TO                           00944960
+009719                 WS-CAT-TOTAL-WASTE                               00944961
+009719             MOVE CK-CAT-WASTE-COST TO WS-CAT-WASTE-COST          00944962
+009719             MOVE CK-SITE-UNIT-TOTAL TO                           00944963
+009719                 WS-SITE-UNIT-TOTAL                               00944964
+009719             MOVE CK-SITE-INVENTORY-PRICE TO                      00944965
+009719                 WS-SITE-INVENTORY-PRICE                          00944966
+009719             MOVE CK-SITE-TOTAL-WASTE TO                          00944967
+009719                 WS-SITE-TOTAL-WASTE                              00944968
+009719             MOVE CK-GRAND-WASTE-COST TO                          00944969
+009719                 WS-GRAND-WASTE-COST                              00944970
+009720     END-READ                                                     00945043
+009720     .                                                            00945045
 009680                                                                  00950043
 009690 150-PROCESS-DATA.                                                00960043
-009700     MOVE FR-ITEM-NAME TO PR-ITEM-NAME                            00970043
-CC9710     MOVE FR-CATEGORY TO PR-CATEGORY                              00980043
-009720     MOVE FR-UNITS TO PR-UNITS                                    00990043
-009730     MOVE FR-COST TO PR-COST                                      01000043
-009740     MOVE FR-UNITS-DAY TO PR-UNITS-DAY                            01010043
-CC9750     MOVE FR-WASTE-DAY TO PR-WASTE-DAY                            01020043
-009760     PERFORM 400-CALCULATE-TOTALS                                 01030043
+009695     PERFORM 120-VALIDATE-RECORD                                  00965001
+009696     IF WS-RECORD-VALID = 'YES'                                   00965101
+009696     PERFORM 125-CHECK-PARM-FILTER                                00965102
+009696     IF WS-FILTER-MATCH = 'YES'                                   00965103
+009697         PERFORM 500-CHECK-CATEGORY-BREAK                         00965201
+009700         MOVE FR-ITEM-NAME TO PR-ITEM-NAME                        00970043
+009710         MOVE FR-CATEGORY TO PR-CATEGORY                          00980043
+009730         MOVE FR-COST TO PR-COST                                  01000043
+009740         MOVE FR-UNITS-DAY TO PR-UNITS-DAY                        01010043
+009750         MOVE FR-WASTE-DAY TO PR-WASTE-DAY                        01020043
+009721         MOVE FR-UNITS TO PR-UNITS                                00990044
+009760         PERFORM 400-CALCULATE-TOTALS                             01030043
+009761         PERFORM 420-WRITE-REORDER-EXTRACT                        01032001
+009761         PERFORM 425-CHECK-ZERO-STOCK                             01032015
+009762         PERFORM 430-WRITE-LOWSTOCK-EXCEPTION                     01032002
+009763         PERFORM 440-WRITE-EXPIRING-SOON-EXCEPTION                01032003
+009764         PERFORM 710-WRITE-CSV-LINE                               01032004
+009765         PERFORM 700-PRINT-LINE                                   01035001
+009765     END-IF                                                       01035061
+009766     ELSE                                                         01035101
+009767         PERFORM 160-REJECT-RECORD                                01035201
+009768     END-IF                                                       01035301
+009769     IF WS-MULTI-SITE-MODE = 'NO'                                 01035351
+009769         AND FUNCTION MOD(REC-COUNT                               01035352
+009769             WS-CHECKPOINT-INTERVAL) = 0                          01035353
+009769         PERFORM 130-WRITE-CHECKPOINT                             01035354
+009769     END-IF                                                       01035355
 009770     PERFORM 100-READ-INPUT                                       01040043
 009780     .                                                            01050043
 009790                                                                  01060043
+009780 125-CHECK-PARM-FILTER.                                           01060501
+009780     MOVE 'YES' TO WS-FILTER-MATCH                                01060502
+009780     IF WS-FILTER-ACTIVE = 'YES'                                  01060503
+009780         IF WS-PARM-CATEGORY NOT = SPACES                         01060504
+009780             AND FR-CATEGORY NOT = WS-PARM-CATEGORY               01060505
+009780             MOVE 'NO' TO WS-FILTER-MATCH                         01060506
+009780         END-IF                                                   01060507
+009780         IF WS-PARM-MIN-COST NOT = ZERO                           01060508
+009780             AND FR-COST < WS-PARM-MIN-COST                       01060509
+009780             MOVE 'NO' TO WS-FILTER-MATCH                         01060510
+009780         END-IF                                                   01060511
+009780     END-IF                                                       01060512
+009780     .                                                            01060513
+009780                                                                  01060514
+009791 120-VALIDATE-RECORD.                                             01061001
+009792     MOVE 'YES' TO WS-RECORD-VALID                                01061101
+009793     MOVE SPACES TO WS-REJECT-REASON                              01061201
+009794     IF FR-ITEM-NAME = SPACES                                     01061301
+009795         MOVE 'NO' TO WS-RECORD-VALID                             01061401
+009796         MOVE 'BLANK ITEM NAME' TO WS-REJECT-REASON               01061501
+009797     END-IF                                                       01061601
+009798     IF FR-UNITS < 0                                              01061701
+009799         AND WS-RECORD-VALID = 'YES'                              01061751
+009800         MOVE 'NO' TO WS-RECORD-VALID                             01061801
+009800         MOVE 'NEGATIVE UNITS' TO WS-REJECT-REASON                01061901
+009820     END-IF                                                       01062001
+009840     IF FR-COST NOT NUMERIC                                       01062101
+009850         AND WS-RECORD-VALID = 'YES'                              01062151
+009860         MOVE 'NO' TO WS-RECORD-VALID                             01062201
+009880         MOVE 'INVALID COST' TO WS-REJECT-REASON                  01062301
+009900     END-IF                                                       01062401
+009920     MOVE FR-CATEGORY TO CM-CATEGORY-CODE                         01062451
+009940     READ CATEGORY-MASTER                                         01062452
+009960         INVALID KEY                                              01062453
+009970             IF WS-RECORD-VALID = 'YES'                           01062453
+009980                 MOVE 'NO' TO WS-RECORD-VALID                     01062454
+010000                 MOVE 'INVALID CATEGORY' TO WS-REJECT-REASON      01062455
+010010             END-IF                                               01062454
+010020     END-READ                                                     01062456
+010040     .                                                            01062501
+010060 130-WRITE-CHECKPOINT.                                            01062551
+010080     MOVE REC-COUNT TO CK-REC-COUNT                               01062552
+010100     MOVE FR-ITEM-NAME TO CK-ITEM-NAME                            01062553
+010120     MOVE FR-INVENTORY-PRICE TO CK-INVENTORY-PRICE                01062554
+010140     MOVE FR-TOTAL-WASTE TO CK-TOTAL-WASTE                        01062555
+010160     MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT                      01062561
+010180     MOVE WS-ZERO-UNITS-COUNT TO CK-ZERO-UNITS-COUNT              01062562
+010200     MOVE WS-BELOW-REORDER-COUNT TO                               01062563
+010220         CK-BELOW-REORDER-COUNT                                   01062564
+010230     MOVE WS-PREV-CATEGORY TO CK-PREV-CATEGORY                    01062574
+010240     MOVE WS-CAT-UNIT-TOTAL TO CK-CAT-UNIT-TOTAL                  01062565
+010260     MOVE WS-CAT-INVENTORY-PRICE TO                               01062566
+010280         CK-CAT-INVENTORY-PRICE                                   01062567
+010300     MOVE WS-CAT-TOTAL-WASTE TO CK-CAT-TOTAL-WASTE                01062568
+010320     MOVE WS-CAT-WASTE-COST TO CK-CAT-WASTE-COST                  01062569
+010340     MOVE WS-SITE-UNIT-TOTAL TO CK-SITE-UNIT-TOTAL                01062570
+010360     MOVE WS-SITE-INVENTORY-PRICE TO                              01062571
+010380         CK-SITE-INVENTORY-PRICE                                  01062572
+010400     MOVE WS-SITE-TOTAL-WASTE TO CK-SITE-TOTAL-WASTE              01062573
+010420     MOVE WS-GRAND-WASTE-COST TO CK-GRAND-WASTE-COST              01062574
+010440     WRITE CHECKPOINT-REC                                         01062556
+010460     .                                                            01062557
+010480                                                                  01062558
+010500                                                                  01062601
+010520 160-REJECT-RECORD.                                               01062701
+010540     MOVE FR-ITEM-NAME TO RJ-ITEM-NAME                            01062801
+010560     MOVE FR-CATEGORY TO RJ-CATEGORY                              01062901
+010580     MOVE FR-UNITS TO RJ-UNITS                                    01063001
+010600     MOVE FR-COST TO RJ-COST                                      01063101
+010620     MOVE FR-UNITS-DAY TO RJ-UNITS-DAY                            01063201
+010640     MOVE FR-WASTE-DAY TO RJ-WASTE-DAY                            01063301
+010660     MOVE WS-REJECT-REASON TO RJ-REASON                           01063401
+010680     WRITE REJECT-REC                                             01063501
+010700     ADD 1 TO WS-REJECT-COUNT                                     01063601
+010720     .                                                            01063701
 010900 400-CALCULATE-TOTALS.                                            01070043
-010910     COMPUTE FR-UNIT-TOTAL = FR-COST * PR-UNITS                   01080018
-010911     COMPUTE FR-WASTE-TOTAL = FR-WASTETOTAL +  FR-WASTE-DAY       01090043
-010912* PR-UNITS                                                        01100043
-010920     COMPUTE FR-INVENTORY-PRICE = FR-INVENTORY-PRICE +            01110043
-010921       FR-COST * PR-UNITS                                         01120043
-010922     COMPUTE DAYS = FR-UNITS / (FR-UNITS-DAY + FR-WASTE-DAY)      01130043
+010910     COMPUTE FR-UNIT-TOTAL = FR-COST * FR-UNITS                   01080018
+010911     MOVE FR-WASTE-DAY TO WS-SUB-AMOUNT                           01090043
+010912     MOVE FR-TOTAL-WASTE TO WS-SUB-TOTAL                          01090044
+010913     PERFORM 480-ADD-RUNNING-TOTAL                                01090045
+010914     MOVE WS-SUB-TOTAL TO FR-TOTAL-WASTE                          01090046
+010920     COMPUTE WS-SUB-AMOUNT = FR-COST * FR-UNITS                   01110043
+010921     MOVE FR-INVENTORY-PRICE TO WS-SUB-TOTAL                      01110044
+010922     PERFORM 480-ADD-RUNNING-TOTAL                                01110045
+010923     MOVE WS-SUB-TOTAL TO FR-INVENTORY-PRICE                      01110046
+010943     ADD FR-UNIT-TOTAL TO WS-CAT-UNIT-TOTAL                       01165001
+010944     COMPUTE WS-SUB-AMOUNT = FR-COST * FR-UNITS                   01165002
+010945     MOVE WS-CAT-INVENTORY-PRICE TO WS-SUB-TOTAL                  01165003
+010945     PERFORM 480-ADD-RUNNING-TOTAL                                01165004
+010945     MOVE WS-SUB-TOTAL TO WS-CAT-INVENTORY-PRICE                  01165005
+010946     ADD FR-WASTE-DAY TO WS-CAT-TOTAL-WASTE                       01165004
+010946     ADD FR-UNIT-TOTAL TO WS-SITE-UNIT-TOTAL                      01165005
+010946     COMPUTE WS-SUB-AMOUNT = FR-COST * FR-UNITS                   01165006
+010946     MOVE WS-SITE-INVENTORY-PRICE TO WS-SUB-TOTAL                 01165007
+010946     PERFORM 480-ADD-RUNNING-TOTAL                                01165008
+010946     MOVE WS-SUB-TOTAL TO WS-SITE-INVENTORY-PRICE                 01165009
+010946     ADD FR-WASTE-DAY TO WS-SITE-TOTAL-WASTE                      01165010
+010925     IF (FR-UNITS-DAY + FR-WASTE-DAY) NOT = ZERO                  01135041
+010925         COMPUTE WS-DAYS = FR-UNITS /                             01135043
+010925             (FR-UNITS-DAY + FR-WASTE-DAY)                        01135044
+010925     ELSE                                                         01135045
+010925         MOVE 99999 TO WS-DAYS                                    01135046
+010925     END-IF                                                       01135047
 010930     COMPUTE FR-UNITS = FR-UNITS -                                01140043
 010935       (FR-UNITS-DAY + FR-WASTE-DAY)                              01150043
+010936     PERFORM 460-CHECK-NEGATIVE-INVENTORY                         01155001
+010937     PERFORM 470-WRITE-WASTE-COST-LINE                            01155002
 010940     COMPUTE FR-WEEK-ORDER = (FR-UNITS-DAY + FR-WASTE-DAY) * 7    01160018
+010940     PERFORM 450-CHECK-COST-VARIANCE                              01169001
 010941     .                                                            01170043
 010942                                                                  01180043
+010950 500-CHECK-CATEGORY-BREAK.                                        01180501
+010951     IF FR-CATEGORY NOT = WS-PREV-CATEGORY                        01180601
+010952         AND WS-PREV-CATEGORY NOT = SPACES                        01180701
+010953         PERFORM 950-PRINT-CATEGORY-SUBTOTAL                      01180801
+010954         PERFORM 960-RESET-CATEGORY-TOTALS                        01180901
+010955     END-IF                                                       01181001
+010956     MOVE FR-CATEGORY TO WS-PREV-CATEGORY                         01181101
+010957     .                                                            01181201
+010958                                                                  01181301
+010959 950-PRINT-CATEGORY-SUBTOTAL.                                     01181401
+010960     MOVE WS-PREV-CATEGORY TO PR-CATEGORY                         01181501
+010961     MOVE '  CAT SUBTOTAL'      TO PR-ITEM-NAME                   01181601
+010962     MOVE WS-CAT-UNIT-TOTAL TO PR-UNITS                           01181701
+010963     MOVE WS-CAT-INVENTORY-PRICE TO PR-COST                       01181801
+010964     MOVE WS-CAT-TOTAL-WASTE TO PR-UNITS-DAY                      01181901
+010965     PERFORM 700-PRINT-LINE                                       01182001
+010965     MOVE WS-PREV-CATEGORY TO WC-CATEGORY                         01182002
+010965     MOVE '  CAT SUBTOTAL'      TO WC-ITEM-NAME                   01182003
+010965     MOVE WS-CAT-TOTAL-WASTE TO WC-WASTE-UNITS                    01182004
+010965     MOVE WS-CAT-WASTE-COST TO WC-WASTE-COST                      01182005
+010965     MOVE ZERO TO WC-WASTE-PCT                                    01182007
+010965     WRITE WASTE-REC                                              01182006
+010966     .                                                            01182101
+010967                                                                  01182201
+010968 960-RESET-CATEGORY-TOTALS.                                       01182301
+010969     MOVE 0 TO WS-CAT-UNIT-TOTAL                                  01182401
+010970     MOVE 0 TO WS-CAT-INVENTORY-PRICE                             01182501
+010971     MOVE 0 TO WS-CAT-TOTAL-WASTE                                 01182601
+010971     MOVE 0 TO WS-CAT-WASTE-COST                                  01182602
+010972     .                                                            01182701
+010973 140-PRINT-SITE-SUBTOTAL.                                         01182751
+010973     MOVE WS-CURRENT-SITE TO PR-CATEGORY                          01182752
+010973     MOVE '   SITE TOTAL' TO PR-ITEM-NAME                         01182753
+010973     MOVE WS-SITE-UNIT-TOTAL TO PR-UNITS                          01182754
+010973     MOVE WS-SITE-INVENTORY-PRICE TO PR-COST                      01182755
+010973     MOVE WS-SITE-TOTAL-WASTE TO PR-UNITS-DAY                     01182756
+010973     PERFORM 700-PRINT-LINE                                       01182757
+010973     .                                                            01182758
+010973                                                                  01182759
+010973 145-RESET-SITE-TOTALS.                                           01182761
+010973     MOVE 0 TO WS-SITE-UNIT-TOTAL                                 01182762
+010973     MOVE 0 TO WS-SITE-INVENTORY-PRICE                            01182763
+010973     MOVE 0 TO WS-SITE-TOTAL-WASTE                                01182764
+010973     .                                                            01182765
+010973                                                                  01182766
+010973                                                                  01182801
+010974 420-WRITE-REORDER-EXTRACT.                                       01182901
+010975     IF FR-UNITS < WS-REORDER-THRESHOLD                           01183001
+010976         MOVE FR-ITEM-NAME TO RO-ITEM-NAME                        01183101
+010977         MOVE FR-WEEK-ORDER TO RO-WEEK-ORDER                      01183201
+010978         WRITE REORDER-REC                                        01183301
+010979         ADD 1 TO WS-BELOW-REORDER-COUNT                          01183351
+010980     END-IF                                                       01183401
+010981     .                                                            01183501
+010982                                                                  01183601
+010983 425-CHECK-ZERO-STOCK.                                            01183611
+010984     IF FR-UNITS = ZERO                                           01183621
+010985         ADD 1 TO WS-ZERO-UNITS-COUNT                             01183631
+010986     END-IF                                                       01183641
+010987     .                                                            01183651
+010988                                                                  01183661
+010982 430-WRITE-LOWSTOCK-EXCEPTION.                                    01183701
+010983     IF WS-DAYS < WS-LOW-STOCK-CUTOFF                             01183801
+010984         MOVE FR-ITEM-NAME TO EX-ITEM-NAME                        01183901
+010985         MOVE FR-CATEGORY TO EX-CATEGORY                          01184001
+010986         MOVE WS-DAYS TO EX-DAYS                                  01184101
+010987         WRITE EXCEPTION-REC                                      01184201
+010988     END-IF                                                       01184301
+010989     .                                                            01184401
+010990                                                                  01184501
+010991 440-WRITE-EXPIRING-SOON-EXCEPTION.                               01184551
+010991     IF FR-EXPIRATION-DATE NOT = ZERO                             01184552
+010991         COMPUTE WS-DAYS-TO-EXPIRE =                              01184553
+010991             FUNCTION INTEGER-OF-DATE(FR-EXPIRATION-DATE) -       01184554
+010991             FUNCTION INTEGER-OF-DATE(WS-DATE-8)                  01184555
+010991         IF WS-DAYS-TO-EXPIRE < WS-EXPIRING-SOON-CUTOFF           01184556
+010991             MOVE FR-ITEM-NAME TO EP-ITEM-NAME                    01184557
+010991             MOVE FR-CATEGORY TO EP-CATEGORY                      01184558
+010991             MOVE FR-EXPIRATION-DATE TO EP-EXPIRATION-DATE        01184559
+010991             MOVE WS-DAYS-TO-EXPIRE TO EP-DAYS-LEFT               01184560
+010991             WRITE EXPIRING-REC                                   01184561
+010991         END-IF                                                   01184562
+010991     END-IF                                                       01184563
+010991     .                                                            01184564
+010991                                                                  01184565
+010992 450-CHECK-COST-VARIANCE.                                         01184701
+010992     IF FR-SUPPLIER-CODE NOT = SPACES                             01184702
+010992         MOVE FR-SUPPLIER-CODE TO SM-SUPPLIER-CODE                01184703
+010992         READ SUPPLIER-MASTER                                     01184704
+010992             INVALID KEY                                          01184705
+010992                 CONTINUE                                         01184706
+010992             NOT INVALID KEY                                      01184707
+010992                 IF SM-SUPPLIER-PRICE NOT = ZERO                  01184708
+010992                     COMPUTE WS-COST-VARIANCE-AMT =               01184709
+010992                         FR-COST - SM-SUPPLIER-PRICE              01184710
+010992                     COMPUTE WS-COST-VARIANCE-ACTPCT =            01184711
+010992                         (WS-COST-VARIANCE-AMT /                  01184712
+010992                         SM-SUPPLIER-PRICE) * 100                 01184713
+010992                     IF FUNCTION ABS(WS-COST-VARIANCE-ACTPCT)     01184714
+010992                         > WS-COST-VARIANCE-PCT                   01184715
+010992                         MOVE FR-ITEM-NAME TO VR-ITEM-NAME        01184716
+010992                         MOVE FR-SUPPLIER-CODE TO                 01184717
+010992                             VR-SUPPLIER-CODE                     01184718
+010992                         MOVE FR-COST TO VR-FRIDGE-COST           01184719
+010992                         MOVE SM-SUPPLIER-PRICE TO                01184720
+010992                             VR-SUPPLIER-PRICE                    01184721
+010992                         MOVE WS-COST-VARIANCE-ACTPCT TO          01184722
+010992                             VR-VARIANCE-PCT                      01184723
+010992                         WRITE VARIANCE-REC                       01184724
+010992                     END-IF                                       01184725
+010992                 END-IF                                           01184726
+010992         END-READ                                                 01184727
+010992     END-IF                                                       01184728
+010992     .                                                            01184729
+010992                                                                  01184730
+010993 460-CHECK-NEGATIVE-INVENTORY.                                    01184751
+010993     IF FR-UNITS < 0                                              01184752
+010993         MOVE FR-ITEM-NAME TO SH-ITEM-NAME                        01184753
+010993         MOVE FR-CATEGORY TO SH-CATEGORY                          01184754
+010993         MOVE FR-UNITS TO SH-SHORTFALL                            01184755
+010993         WRITE SHORTAGE-REC                                       01184756
+010993         MOVE 0 TO FR-UNITS                                       01184757
+010993     END-IF                                                       01184758
+010993     .                                                            01184759
+010993                                                                  01184760
+010994 470-WRITE-WASTE-COST-LINE.                                       01184801
+010994     IF FR-WASTE-DAY NOT = ZERO                                   01184802
+010994         COMPUTE WS-ITEM-WASTE-COST =                             01184803
+010994             FR-WASTE-DAY * FR-COST                               01184804
+010994         IF FR-UNITS-DAY NOT = ZERO                               01184805
+010994             COMPUTE WS-ITEM-WASTE-PCT =                          01184806
+010994                 (FR-WASTE-DAY / FR-UNITS-DAY) * 100              01184807
+010994         ELSE                                                     01184808
+010994             MOVE 100 TO WS-ITEM-WASTE-PCT                        01184809
+010994         END-IF                                                   01184810
+010994         MOVE FR-ITEM-NAME TO WC-ITEM-NAME                        01184811
+010994         MOVE FR-CATEGORY TO WC-CATEGORY                          01184812
+010994         MOVE FR-WASTE-DAY TO WC-WASTE-UNITS                      01184813
+010994         MOVE WS-ITEM-WASTE-COST TO WC-WASTE-COST                 01184814
+010994         MOVE WS-ITEM-WASTE-PCT TO WC-WASTE-PCT                   01184815
+010994         WRITE WASTE-REC                                          01184816
+010994         ADD WS-ITEM-WASTE-COST TO WS-CAT-WASTE-COST              01184817
+010994         ADD WS-ITEM-WASTE-COST TO WS-GRAND-WASTE-COST            01184818
+010994     END-IF                                                       01184819
+010994     .                                                            01184820
+010994                                                                  01184817
+010995 480-ADD-RUNNING-TOTAL.                                           01184901
+010996     CALL 'ADDTOTAL' USING WS-SUB-AMOUNT WS-SUB-TOTAL             01184902
+010997     .                                                            01184903
+010998                                                                  01184904
+010991 970-PRINT-CONTROL-TOTALS.                                        01184601
+010992     MOVE 'RECORDS READ:' TO PR-ITEM-NAME                         01184701
+010993     MOVE REC-COUNT TO PR-UNITS                                   01184801
+010994     PERFORM 700-PRINT-LINE                                       01184901
+010995     MOVE 'RECORDS EXPECTED:' TO PR-ITEM-NAME                     01185001
+010996     MOVE WS-EXPECTED-COUNT TO PR-UNITS                           01185101
+010997     PERFORM 700-PRINT-LINE                                       01185201
+010998     MOVE 'RECORDS REJECTED:' TO PR-ITEM-NAME                     01185301
+010999     MOVE WS-REJECT-COUNT TO PR-UNITS                             01185401
+011001     PERFORM 700-PRINT-LINE                                       01185501
+011001     MOVE 'ZERO UNIT ITEMS:'     TO PR-ITEM-NAME                  01185511
+011001     MOVE WS-ZERO-UNITS-COUNT TO PR-UNITS                         01185521
+011001     PERFORM 700-PRINT-LINE                                       01185531
+011001     MOVE 'BELOW REORDER PT:'          TO PR-ITEM-NAME            01185541
+011001     MOVE WS-BELOW-REORDER-COUNT TO PR-UNITS                      01185551
+011001     PERFORM 700-PRINT-LINE                                       01185561
+011002     IF WS-EXPECTED-COUNT NOT = ZERO                              01185601
+011003         AND REC-COUNT NOT = WS-EXPECTED-COUNT                    01185701
+011004         MOVE 'REC CNT OUT BAL'             TO PR-ITEM-NAME       01185801
+011005         PERFORM 700-PRINT-LINE                                   01185901
+011006         MOVE 16 TO RETURN-CODE                                   01186001
+011007     END-IF                                                       01186101
+011007     IF WS-HEADER-DATE-BAD = 'YES'                                01186111
+011007         MOVE 'HDR RUN DATE BAD'           TO PR-ITEM-NAME        01186131
+011007         PERFORM 700-PRINT-LINE                                   01186141
+011007         MOVE 16 TO RETURN-CODE                                   01186151
+011007     END-IF                                                       01186161
+011007     IF WS-TRAILER-SEEN = 'YES'                                   01186301
+011007         AND REC-COUNT NOT = WS-TRAILER-COUNT                     01186401
+011007         MOVE 'TRLR CNT OUT BAL'             TO PR-ITEM-NAME      01186501
+011007         PERFORM 700-PRINT-LINE                                   01186601
+011007         MOVE 16 TO RETURN-CODE                                   01186701
+011007     END-IF                                                       01186801
+011007     IF WS-TRAILER-SEEN = 'YES'                                   01186811
+011007         AND FR-INVENTORY-PRICE NOT = WS-TRAILER-PRICE            01186821
+011007         MOVE 'TRLR PRC OUT BAL'           TO PR-ITEM-NAME        01186831
+011007         PERFORM 700-PRINT-LINE                                   01186841
+011007         MOVE 16 TO RETURN-CODE                                   01186851
+011007     END-IF                                                       01186861
+011007     IF WS-TRAILER-SEEN = 'YES'                                   01186871
+011007         AND FR-TOTAL-WASTE NOT = WS-TRAILER-WASTE                01186881
+011007         MOVE 'TRLR WST OUT BAL'           TO PR-ITEM-NAME        01186891
+011007         PERFORM 700-PRINT-LINE                                   01186901
+011007         MOVE 16 TO RETURN-CODE                                   01186911
+011007     END-IF                                                       01186921
+011008     .                                                            01186201
+010993 975-PRINT-MTD-TREND.                                             01186901
+010993     MOVE 'NO' TO WS-MTD-EOF                                      01187001
+010993     MOVE ZERO TO WS-MTD-TOTAL-PRICE                              01187011
+010993     MOVE ZERO TO WS-MTD-TOTAL-WASTE                              01187012
+010993     MOVE WS-DATE-8(1:6) TO WS-MTD-YYYYMM                         01187013
+010993     OPEN INPUT MTD-FILE                                          01187101
+010993     IF WS-MTD-STATUS = '00'                                      01187201
+010993         MOVE '  MTD TREND'           TO PR-ITEM-NAME             01187301
+010993         PERFORM 700-PRINT-LINE                                   01187401
+010993         PERFORM 978-READ-MTD-TREND-REC                           01187501
+010993             UNTIL WS-MTD-EOF = 'YES'                             01187511
+010993         CLOSE MTD-FILE                                           01188301
+010993         MOVE '  MTD TOTAL' TO PR-ITEM-NAME                       01188311
+010993         MOVE WS-MTD-TOTAL-PRICE TO PR-COST                       01188321
+010993         MOVE WS-MTD-TOTAL-WASTE TO PR-UNITS-DAY                  01188331
+010993         PERFORM 700-PRINT-LINE                                   01188341
+010993     END-IF                                                       01188401
+010993     PERFORM 977-APPEND-MTD-RECORD                                01188501
+010993     .                                                            01188601
+010993                                                                  01188701
+010994 976-PRINT-MTD-LINE.                                              01188801
+010994     MOVE MT-RUN-DATE TO PR-ITEM-NAME                             01188901
+010994     MOVE MT-INVENTORY-PRICE TO PR-COST                           01189001
+010994     MOVE MT-TOTAL-WASTE TO PR-UNITS-DAY                          01189101
+010994     PERFORM 700-PRINT-LINE                                       01189201
+010994     MOVE MT-RUN-DATE(1:6) TO WS-MTD-REC-YYYYMM                   01189211
+010994     IF WS-MTD-REC-YYYYMM = WS-MTD-YYYYMM                         01189221
+010994         ADD MT-INVENTORY-PRICE TO WS-MTD-TOTAL-PRICE             01189231
+010994         ADD MT-TOTAL-WASTE TO WS-MTD-TOTAL-WASTE                 01189241
+010994     END-IF                                                       01189251
+010994     .                                                            01189301
+010994                                                                  01189401
+010995 977-APPEND-MTD-RECORD.                                           01189501
+010995     OPEN INPUT MTD-FILE                                          01189511
+010995     IF WS-MTD-STATUS = '00'                                      01189521
+010995         CLOSE MTD-FILE                                           01189531
+010995     ELSE                                                         01189541
+010995         OPEN OUTPUT MTD-FILE                                     01189551
+010995         CLOSE MTD-FILE                                           01189561
+010995     END-IF                                                       01189571
+010995     OPEN EXTEND MTD-FILE                                         01189601
+010995     MOVE WS-DATE-8 TO MT-RUN-DATE                                01189701
+010995     MOVE FR-INVENTORY-PRICE TO MT-INVENTORY-PRICE                01189801
+010995     MOVE FR-TOTAL-WASTE TO MT-TOTAL-WASTE                        01189901
+010995     WRITE MTD-REC                                                01190001
+010995     CLOSE MTD-FILE                                               01190101
+010995     .                                                            01190201
+010995                                                                  01190301
+010998 978-READ-MTD-TREND-REC.                                          01190311
+010998     READ MTD-FILE                                                01190321
+010998         AT END                                                   01190331
+010998             MOVE 'YES' TO WS-MTD-EOF                             01190341
+010998         NOT AT END                                               01190351
+010998             PERFORM 976-PRINT-MTD-LINE                           01190361
+010998     END-READ                                                     01190371
+010998     .                                                            01190381
+010998                                                                  01190391
+010996 980-WRITE-AUDIT-LOG.                                             01190401
+010996     OPEN INPUT AUDIT-LOG-FILE                                    01190411
+010996     IF WS-AUDIT-STATUS = '00'                                    01190421
+010996         CLOSE AUDIT-LOG-FILE                                     01190431
+010996     ELSE                                                         01190441
+010996         OPEN OUTPUT AUDIT-LOG-FILE                               01190451
+010996         CLOSE AUDIT-LOG-FILE                                     01190461
+010996     END-IF                                                       01190471
+010996     OPEN EXTEND AUDIT-LOG-FILE                                   01190501
+010996     MOVE WS-DATE-8 TO AL-RUN-DATE                                01190601
+010996     MOVE WS-TIME TO AL-RUN-TIME                                  01190701
+010996     MOVE REC-COUNT TO AL-REC-COUNT                               01190801
+010996     MOVE FR-INVENTORY-PRICE TO AL-INVENTORY-PRICE                01190901
+010996     MOVE FR-TOTAL-WASTE TO AL-TOTAL-WASTE                        01191001
+010996     MOVE RETURN-CODE TO AL-RETURN-CODE                           01191101
+010996     WRITE AUDIT-REC                                              01191201
+010996     CLOSE AUDIT-LOG-FILE                                         01191301
+010996     .                                                            01191401
+010996                                                                  01191501
 011000 700-PRINT-LINE.                                                  01190017
 011100     PERFORM 750-WRITE                                            01200017
+011200     IF WS-LINE-COUNT > WS-PAGE-LENGTH                            01205001
+011300         PERFORM 800-PRINT-HEADINGS                               01206001
+011400     END-IF                                                       01207001
 011500     .                                                            01210017
 011600                                                                  01220017
 030600 750-WRITE.                                                       01230012
@@ -125,15 +1091,81 @@ CC9750     MOVE FR-WASTE-DAY TO PR-WASTE-DAY                            01020043
 030800       AFTER ADVANCING WS-SPACING LINES                           01250012
 030900     END-WRITE                                                    01260012
 031000     ADD WS-SPACING TO WS-LINE-COUNT                              01270012
-031100     MOVE 2 TO WS-SPACING                                         01280012
+031100     MOVE WS-SPACING-DEFAULT TO WS-SPACING                        01280012
 031200     MOVE SPACES TO WS-PRINT-REC                                  01290012
 031300     .                                                            01300043
 033000                                                                  01310043
+031400 705-WRITE-CSV-HEADER.                                            01301001
+031410     MOVE SPACES TO WS-CSV-LINE                                   01301101
+031420     STRING                                                       01301201
+031430         'ITEM NAME,CATEGORY,UNITS,COST,' DELIMITED BY SIZE       01301301
+031435         'UNITS/DAY,WASTE/DAY,EXPIRATION DATE' DELIMITED BY SIZE  01301351
+031450         INTO WS-CSV-LINE                                         01301501
+031460     END-STRING                                                   01301601
+031470     WRITE CSV-REC FROM WS-CSV-LINE                               01301701
+031480     .                                                            01301801
+031490                                                                  01301901
+031500 710-WRITE-CSV-LINE.                                              01302001
+031510     MOVE SPACES TO WS-CSV-LINE                                   01302101
+031520     STRING                                                       01302201
+031530         FUNCTION TRIM(PR-ITEM-NAME) DELIMITED BY SIZE            01302301
+031540         ',' DELIMITED BY SIZE                                    01302401
+031550         FUNCTION TRIM(PR-CATEGORY) DELIMITED BY SIZE             01302501
+031560         ',' DELIMITED BY SIZE                                    01302601
+031570         FUNCTION TRIM(PR-UNITS) DELIMITED BY SIZE                01302701
+031580         ',' DELIMITED BY SIZE                                    01302801
+031590         FUNCTION TRIM(PR-COST) DELIMITED BY SIZE                 01302901
+031600         ',' DELIMITED BY SIZE                                    01303001
+031610         FUNCTION TRIM(PR-UNITS-DAY) DELIMITED BY SIZE            01303101
+031620         ',' DELIMITED BY SIZE                                    01303201
+031630         FUNCTION TRIM(PR-WASTE-DAY) DELIMITED BY SIZE            01303301
+031640         ',' DELIMITED BY SIZE                                    01303401
+031650         FR-EXPIRATION-DATE DELIMITED BY SIZE                     01303501
+031660         INTO WS-CSV-LINE                                         01303601
+031670     END-STRING                                                   01303701
+031680     WRITE CSV-REC FROM WS-CSV-LINE                               01303801
+031690     .                                                            01303901
+031700                                                                  01304001
 033800 900-PRINT-FINAL-TOTALS.                                          01320043
+033810     IF WS-PREV-CATEGORY NOT = SPACES                             01325001
+033820         PERFORM 950-PRINT-CATEGORY-SUBTOTAL                      01325002
+033830     END-IF                                                       01325003
+033840     PERFORM 970-PRINT-CONTROL-TOTALS                             01325004
+033850     PERFORM 975-PRINT-MTD-TREND                                  01325005
 033900     MOVE FR-UNIT-TOTAL TO PR-UNITS                               01330043
 034000     MOVE FR-INVENTORY-PRICE TO PR-COST                           01340043
 034100     MOVE FR-TOTAL-WASTE TO PR-UNITS-DAY                          01350043
 034200     MOVE FR-WEEK-ORDER TO PR-WASTE-DAY                           01360043
 034500     MOVE '    FINAL TOTALS' TO PR-ITEM-NAME                      01370043
+034540     MOVE ZERO TO FR-EXPIRATION-DATE                              01374001
+034545     MOVE SPACES TO PR-CATEGORY                                   01374501
+034550     PERFORM 710-WRITE-CSV-LINE                                   01375001
 034600     PERFORM 700-PRINT-LINE                                       01380043
+034610     MOVE '    FINAL TOTALS' TO WC-ITEM-NAME                      01380101
+034615     MOVE SPACES TO WC-CATEGORY                                   01380151
+034620     MOVE FR-TOTAL-WASTE TO WC-WASTE-UNITS                        01380201
+034630     MOVE WS-GRAND-WASTE-COST TO WC-WASTE-COST                    01380301
+034635     MOVE ZERO TO WC-WASTE-PCT                                    01380351
+034640     WRITE WASTE-REC                                              01380401
 034700     .                                                            01390043
+034800                                                                  01391001
+034900 800-PRINT-HEADINGS.                                              01392001
+035000     ADD 1 TO WS-PAGE                                             01393001
+035100     MOVE WS-PAGE TO H-PAGE                                       01394001
+035200     WRITE PRINT-REC FROM HEADING-1                               01395001
+035300       AFTER ADVANCING PAGE                                       01396001
+035400     END-WRITE                                                    01397001
+035500     MOVE WS-SPACING-DEFAULT TO WS-SPACING                        01398001
+035600     MOVE 0 TO WS-LINE-COUNT                                      01399001
+035700     .                                                            01399101
+035800                                                                  01399201
+035900 850-GET-DATE.                                                    01399301
+036000     ACCEPT WS-DATE FROM DATE                                     01399401
+036001     ACCEPT WS-DATE-8 FROM DATE YYYYMMDD                          01399451
+036100     MOVE MM TO H-MM                                              01399501
+036200     MOVE DD TO H-DD                                              01399601
+036300     MOVE YY TO H-YY                                              01399701
+036400     ACCEPT WS-TIME FROM TIME                                     01399801
+036500     MOVE HH TO H-HH                                              01399901
+036600     MOVE MN TO H-MN                                              01399a01
+036700     .                                                            01399b01

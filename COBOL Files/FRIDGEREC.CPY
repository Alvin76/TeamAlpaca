@@ -0,0 +1,17 @@
+000100*****************************************************             02100100
+000200*   FRIDGE MASTER RECORD LAYOUT - SHARED COPYBOOK    *            02100200
+000300*   COPY THIS INTO ANY FRIDGE-RELATED PROGRAM'S FD   *            02100300
+000400*   OR WORKING-STORAGE SO FR-* FIELD NAMES AND       *            02100400
+000500*   PICTURE CLAUSES STAY IN SYNC ACROSS PROGRAMS     *            02100500
+000600*****************************************************             02100600
+000700 01  FRIDGE-REC.                                                  02100700
+000800     10  FR-ITEM-NAME              PIC X(17).                     02100800
+000900     10  FR-CATEGORY               PIC X(10).                     02100900
+001000     10  FR-UNITS                  PIC S9(05).                    21001000
+001100     10  FR-COST                   PIC S9(03)V99.                 21001100
+001200     10  FR-UNITS-DAY              PIC S9(03).                    21001200
+001300     10  FR-WASTE-DAY              PIC S9(03).                    21001300
+001400     10  FR-RECORD-TYPE            PIC X(01).                     21001400
+001500     10  FR-EXPIRATION-DATE        PIC 9(08).                     21001500
+001600     10  FR-SUPPLIER-CODE          PIC X(06).                     21001600
+001700     10  FILLER                    PIC X(22).                     21001700
